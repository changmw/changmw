@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL011P-CHART-OF-ACCOUNTS-MAINTENANCE.
+       AUTHOR.           TSANG-KA-WAI.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program maintains the Chart of Accounts on  ***
+      ***  the G/L Master File (GLMASTF).  The user must enter the   ***
+      ***  system password before any account can be added,         ***
+      ***  changed or deleted.  Only the current record of an        ***
+      ***  account (GLMA-CURHIS = SPACE) may be maintained; history  ***
+      ***  records are system maintained by GL024P.                  ***
+      ***                                                           ***
+      ***  I-O FILES : GLMASTF, GLSYSPF                              ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLMA-KEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-NEW-PASSWORD        PIC X(8).
+       01  WS-AUTHORISED-ACCESS   PIC X.
+       01  WS-OPTION              PIC X.
+           88  WS-OPT-ADD         VALUE "1".
+           88  WS-OPT-CHANGE      VALUE "2".
+           88  WS-OPT-DELETE      VALUE "3".
+           88  WS-OPT-QUIT        VALUE "9".
+       01  WS-MAS-VALID           PIC X.
+       01  WS-EDITING-DONE        PIC X.
+       01  WS-SUB                 PIC 99.
+       01  WS-EDIT-BAL            PIC -(8)9.99  BLANK WHEN ZERO.
+       01  WS-SYSDATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-ERR-MESS-1          PIC X(51)  VALUE
+           "ERR-400 : ACCOUNT ALREADY EXISTS".
+       01  WS-ERR-MESS-2          PIC X(51)  VALUE
+           "ERR-410 : ACCOUNT NOT FOUND ON GLMASTF".
+       01  WS-ERR-MESS-3          PIC X(51)  VALUE
+           "ERR-420 : DR/CR MUST BE +1 (DEBIT) OR -1 (CREDIT)".
+       01  WS-ERR-MESS-4          PIC X(51)  VALUE
+           "ERR-430 : ACCOUNT TYPE MUST BE A,L,C,I OR E".
+       01  WS-ERR-MESS-5          PIC X(53)  VALUE
+           "ERR-440 : ACCOUNT HAS ACTIVITY OR A NON-ZERO BALANCE".
+       01  WS-CAN-DELETE          PIC X.
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           PERFORM P010-SHOW-HEADINGS.
+           PERFORM P020-GET-PASSWORD.
+           IF WS-AUTHORISED-ACCESS = "Y"
+               OPEN I-O GLMASTF
+               MOVE SPACE TO WS-OPTION
+               PERFORM P100-MAIN-MENU UNTIL WS-OPT-QUIT
+               CLOSE GLMASTF
+           ELSE
+               DISPLAY "ERR 24 : UNAUTHORISED ACCESS" LINE 24 BELL.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSDATE FROM DATE.
+           MOVE CORR WS-SYSDATE TO WS-SCREEN-DATE.
+           DISPLAY "GL011S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "CHART OF ACCOUNTS MAINTENANCE" LINE 3 POSITION 26.
+      *
+       P020-GET-PASSWORD.
+           DISPLAY "ENTER PASSWORD :" LINE 9 POSITION 21.
+           ACCEPT  WS-NEW-PASSWORD LINE 9 POSITION 38
+                   NO BELL TAB PROMPT SECURE.
+           MOVE "N" TO WS-AUTHORISED-ACCESS.
+           IF WS-NEW-PASSWORD = GLSP-PASSWD
+               MOVE "Y" TO WS-AUTHORISED-ACCESS.
+      *
+       P100-MAIN-MENU.
+           DISPLAY WS-BLANK-LINE LINE 9.
+           DISPLAY "1 - ADD AN ACCOUNT"    LINE  9 POSITION 21.
+           DISPLAY "2 - CHANGE AN ACCOUNT" LINE 10 POSITION 21.
+           DISPLAY "3 - DELETE AN ACCOUNT" LINE 11 POSITION 21.
+           DISPLAY "9 - QUIT"              LINE 12 POSITION 21.
+           DISPLAY "OPTION : "             LINE 14 POSITION 21.
+           ACCEPT  WS-OPTION LINE 14 POSITION 30 NO BELL OFF.
+           EVALUATE TRUE
+               WHEN WS-OPT-ADD
+                   PERFORM P200-ADD-ACCOUNT
+               WHEN WS-OPT-CHANGE
+                   PERFORM P300-CHANGE-ACCOUNT
+               WHEN WS-OPT-DELETE
+                   PERFORM P400-DELETE-ACCOUNT
+               WHEN WS-OPT-QUIT
+                   NEXT SENTENCE
+               WHEN OTHER
+                   DISPLAY "ERR : INVALID OPTION" LINE 24 BELL
+                   PERFORM P900-DELAY
+                   DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  Add a new account
+      *
+       P200-ADD-ACCOUNT.
+           PERFORM P210-ACPT-ACCTNO.
+           MOVE SPACE TO GLMA-CURHIS.
+           PERFORM P220-READ-MAST.
+           IF WS-MAS-VALID = "Y"
+               DISPLAY WS-ERR-MESS-1 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               MOVE SPACE TO GLMA-CURHIS
+               PERFORM P230-ACPT-DETAIL
+               PERFORM P240-CLEAR-AMOUNTS
+               MOVE SPACE TO GLMA-STATUS
+               ACCEPT WS-SYSDATE FROM DATE
+               MOVE WS-SYSDATE TO GLMA-CREATEDAT
+               WRITE GLMA-RECORD INVALID KEY
+                   DISPLAY "ERR-050 : ERROR WRITING GLMASTF" LINE 24
+               NOT INVALID KEY
+                   DISPLAY "ACCOUNT ADDED TO GLMASTF" LINE 24
+               END-WRITE
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+       P240-CLEAR-AMOUNTS.
+           PERFORM P241-CLEAR-PERIOD VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 13.
+      *
+       P241-CLEAR-PERIOD.
+           MOVE 0 TO GLMA-PERIODAMT (WS-SUB).
+           IF WS-SUB NOT > 12
+               MOVE 0 TO GLMA-BUDGETAMT (WS-SUB).
+      *
+      *  Change an existing account
+      *
+       P300-CHANGE-ACCOUNT.
+           PERFORM P210-ACPT-ACCTNO.
+           MOVE SPACE TO GLMA-CURHIS.
+           PERFORM P220-READ-MAST.
+           IF WS-MAS-VALID = "N"
+               DISPLAY WS-ERR-MESS-2 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               PERFORM P250-DISPLAY-DETAIL
+               PERFORM P230-ACPT-DETAIL
+               REWRITE GLMA-RECORD INVALID KEY
+                   DISPLAY "ERR-050 : ERROR REWRITING GLMASTF" LINE 24
+               NOT INVALID KEY
+                   DISPLAY "ACCOUNT UPDATED ON GLMASTF" LINE 24
+               END-REWRITE
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  Delete an account with no activity and a zero balance
+      *
+       P400-DELETE-ACCOUNT.
+           PERFORM P210-ACPT-ACCTNO.
+           MOVE SPACE TO GLMA-CURHIS.
+           PERFORM P220-READ-MAST.
+           IF WS-MAS-VALID = "N"
+               DISPLAY WS-ERR-MESS-2 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               PERFORM P250-DISPLAY-DETAIL
+               PERFORM P410-CHECK-ZERO-ACTIVITY
+               IF WS-CAN-DELETE = "N"
+                   DISPLAY WS-ERR-MESS-5 LINE 24 BELL
+                   PERFORM P900-DELAY
+                   DISPLAY WS-BLANK-LINE LINE 24
+               ELSE
+                   DISPLAY "DELETE THIS ACCOUNT ? (Y,N) " LINE 22
+                       POSITION 21
+                   ACCEPT WS-EDITING-DONE LINE 22 POSITION 50
+                       NO BELL OFF
+                   IF WS-EDITING-DONE = "Y"
+                       DELETE GLMASTF RECORD INVALID KEY
+                           DISPLAY "ERR-050 : ERROR DELETING GLMASTF"
+                               LINE 24
+                       NOT INVALID KEY
+                           DISPLAY "ACCOUNT DELETED FROM GLMASTF"
+                               LINE 24
+                       END-DELETE
+                   ELSE
+                       DISPLAY "DELETE CANCELLED" LINE 24
+                   END-IF
+                   PERFORM P900-DELAY
+                   DISPLAY WS-BLANK-LINE LINE 22
+                   DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  An account may only be deleted while it has no posted
+      *      activity and a zero balance - GLMA-PERIODAMT (13) is
+      *      included even though GL018P never posts into it, since a
+      *      manually-keyed balance there should still block a delete
+       P410-CHECK-ZERO-ACTIVITY.
+           MOVE "Y" TO WS-CAN-DELETE.
+           IF GLMA-BEGINBAL NOT = 0
+               MOVE "N" TO WS-CAN-DELETE.
+           PERFORM P411-CHECK-PERIOD-AMT VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 13.
+      *
+       P411-CHECK-PERIOD-AMT.
+           IF GLMA-PERIODAMT (WS-SUB) NOT = 0
+               MOVE "N" TO WS-CAN-DELETE.
+      *
+      *  Common accept / display / read routines
+      *
+       P210-ACPT-ACCTNO.
+           DISPLAY WS-BLANK-LINE LINE 7.
+           DISPLAY "A/C NO.           : " LINE 7 POSITION 21.
+           ACCEPT  GLMA-ACCTNO LINE 7 POSITION 42 NO BELL OFF.
+      *
+       P220-READ-MAST.
+           MOVE "Y" TO WS-MAS-VALID.
+           READ GLMASTF RECORD INVALID KEY
+               MOVE "N" TO WS-MAS-VALID.
+      *
+       P230-ACPT-DETAIL.
+           DISPLAY "DESCRIPTION       : " LINE  9 POSITION 21.
+           ACCEPT  GLMA-DESCRIPTION LINE  9 POSITION 42 NO BELL OFF.
+           MOVE 0 TO GLMA-DRCR.
+           PERFORM P231-ACPT-DRCR UNTIL GLMA-DRCR = 1 OR GLMA-DRCR = -1.
+           MOVE SPACE TO GLMA-ACCTYPE.
+           PERFORM P232-ACPT-ACCTYPE UNTIL
+                   GLMA-TYPE-ASSET     OR GLMA-TYPE-LIABILITY OR
+                   GLMA-TYPE-EQUITY    OR GLMA-TYPE-INCOME    OR
+                   GLMA-TYPE-EXPENSE.
+           DISPLAY "BEGINNING BALANCE : " LINE 13 POSITION 21.
+           ACCEPT  GLMA-BEGINBAL LINE 13 POSITION 42 NO BELL OFF.
+      *
+       P231-ACPT-DRCR.
+           DISPLAY "DR/CR (+1,-1)     : " LINE 11 POSITION 21.
+           ACCEPT  GLMA-DRCR LINE 11 POSITION 42 NO BELL OFF.
+           IF GLMA-DRCR NOT = 1 AND GLMA-DRCR NOT = -1
+               DISPLAY WS-ERR-MESS-3 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+       P232-ACPT-ACCTYPE.
+           DISPLAY "TYPE (A,L,C,I,E)  : " LINE 12 POSITION 21.
+           ACCEPT  GLMA-ACCTYPE LINE 12 POSITION 42 NO BELL OFF.
+           IF NOT (GLMA-TYPE-ASSET OR GLMA-TYPE-LIABILITY OR
+                   GLMA-TYPE-EQUITY OR GLMA-TYPE-INCOME OR
+                   GLMA-TYPE-EXPENSE)
+               DISPLAY WS-ERR-MESS-4 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+       P250-DISPLAY-DETAIL.
+           DISPLAY WS-BLANK-LINE LINE  7.
+           DISPLAY WS-BLANK-LINE LINE  9.
+           DISPLAY WS-BLANK-LINE LINE 11.
+           DISPLAY WS-BLANK-LINE LINE 12.
+           DISPLAY WS-BLANK-LINE LINE 13.
+           DISPLAY "A/C NO.           : " LINE  7 POSITION 21.
+           DISPLAY GLMA-ACCTNO             LINE  7 POSITION 42.
+           DISPLAY "DESCRIPTION       : " LINE  9 POSITION 21.
+           DISPLAY GLMA-DESCRIPTION        LINE  9 POSITION 42.
+           DISPLAY "DR/CR (+1,-1)     : " LINE 11 POSITION 21.
+           DISPLAY GLMA-DRCR               LINE 11 POSITION 42.
+           DISPLAY "TYPE (A,L,C,I,E)  : " LINE 12 POSITION 21.
+           DISPLAY GLMA-ACCTYPE            LINE 12 POSITION 42.
+           DISPLAY "BEGINNING BALANCE : " LINE 13 POSITION 21.
+           MOVE GLMA-BEGINBAL TO WS-EDIT-BAL.
+           DISPLAY WS-EDIT-BAL             LINE 13 POSITION 42.
+      *
+       P900-DELAY.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 23 POSITION 25.
+           ACCEPT WS-EDITING-DONE LINE 23 POSITION 79 NO BELL OFF.
+           DISPLAY WS-BLANK-LINE LINE 23.

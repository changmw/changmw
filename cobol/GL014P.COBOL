@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL014P-SUBLEDGER-INTERFACE.
+       AUTHOR.           LO YAT WAH.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program loads a batch of transactions        ***
+      ***  handed over from the subsidiary ledgers (accounts          ***
+      ***  payable, accounts receivable, payroll, etc.) into the       ***
+      ***  open transaction journal (GLJRNLF), the same way GL015P     ***
+      ***  loads a manually keyed voucher.  Every transaction in the    ***
+      ***  batch (GLSUBIF) must balance in total, the same check       ***
+      ***  P300-PROCESS-INPUT applies to an interactively entered       ***
+      ***  voucher - if it does not balance, or any account number      ***
+      ***  on the batch is not on GLMASTF, the whole batch is           ***
+      ***  rejected and nothing is written to GLJRNLF.  Each line         ***
+      ***  keeps the source code it arrived with (e.g. "AP", "AR",       ***
+      ***  "PR") instead of the "GL" GL015P stamps on manual entries.    ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLMASTF (INPUT ONLY), GLJRNLF,         ***
+      ***               GLSUBIF (INPUT), GLTEMPF (WORK FILE)           ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO RANDOM 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLJR-KEY.
+           SELECT GLSUBIF   ASSIGN       TO INPUT 'GLSUBIF'.
+           SELECT GLTEMPF   ASSIGN       TO RANDOM 'GLTEMPF'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+      *  Open transaction journal file
+           COPY "GLJRNLSL.DEF".
+      *
+      *  Sub-ledger batch input - one record per transaction handed
+      *      over from AP/AR/Payroll
+      *
+       FD  GLSUBIF
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  GLSB-RECORD.
+           05  GLSB-SOURCE            PIC XX.
+           05  GLSB-ACCTNO            PIC 9(6).
+           05  GLSB-VOUCHERDT         PIC 9(6).
+           05  GLSB-PARTICULAR        PIC X(40).
+           05  GLSB-DEBIT             PIC S9(8)V99.
+           05  GLSB-CREDIT            PIC S9(8)V99.
+      *
+      *  Work file holding the batch lines that passed validation,
+      *      staged before being copied onto GLJRNLF - same layout as
+      *      GL015P's own GLTEMPF so the eventual MOVE onto GLJR-RECORD
+      *      is a straight group move
+      *
+       FD  GLTEMPF
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  GLTP-RECORD.
+           05  GLTP-VOUCHERNO         PIC X(6).
+           05  GLTP-SEQNO             PIC 9(6).
+           05  GLTP-VOUCHERDT         PIC 9(6).
+           05  GLTP-PARTICULAR        PIC X(40).
+           05  GLTP-SOURCE            PIC XX.
+           05  GLTP-AMOUNT            PIC S9(9)V99.
+           05  GLTP-ACCTNO            PIC 9(6).
+           05  GLTP-SYSDATE           PIC 9(6).
+           05  GLTP-STATUS            PIC X.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-OPTION              PIC X.
+       01  WS-EOF                 PIC X.
+       01  WS-MAS-VALID           PIC X.
+       01  WS-BATCH-OK            PIC X.
+       01  WS-VOUCHERNO           PIC X(6).
+       01  WS-NEXT-SEQNO          PIC 9(6).
+       01  WS-SYSDATE             PIC 9(6).
+       01  WS-TOT-DR              PIC 9(9)V99  VALUE 0.
+       01  WS-TOT-CR              PIC 9(9)V99  VALUE 0.
+       01  WS-AMOUNT              PIC S9(9)V99.
+       01  WS-COUNT-LOADED        PIC 9(5)  VALUE 0.
+       01  WS-COUNT-REJECTED      PIC 9(5)  VALUE 0.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-EDIT-COUNT          PIC Z(4)9.
+       01  WS-EDIT-AMT            PIC -(7)9.99.
+       01  WS-ERR-MESS-1          PIC X(52)  VALUE
+           "ERR-600 : ACCOUNT ON BATCH LINE NOT FOUND IN GLMASTF".
+       01  WS-ERR-MESS-2          PIC X(51)  VALUE
+           "ERR-610 : BATCH DEBITS AND CREDITS NOT BALANCED".
+       01  WS-ERR-MESS-3          PIC X(51)  VALUE
+           "BATCH REJECTED - NOTHING WAS LOADED TO GLJRNLF".
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN I-O GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           MOVE GLSP-NEXT-VOUCHERNO TO WS-VOUCHERNO.
+           MOVE GLSP-NEXT-SEQNO     TO WS-NEXT-SEQNO.
+           PERFORM P010-SHOW-HEADINGS.
+           PERFORM P020-CONFIRM.
+           IF WS-OPTION = "Y"
+               PERFORM P030-LOAD-BATCH
+               PERFORM P040-DECIDE
+               PERFORM P900-SHOW-RESULTS.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL014S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "SUB-LEDGER TRANSACTION INTERFACE" LINE 3
+               POSITION 24.
+      *
+       P020-CONFIRM.
+           DISPLAY "THIS RUN WILL LOAD THE TRANSACTIONS WAITING IN"
+               LINE 9 POSITION 17.
+           DISPLAY "GLSUBIF INTO A NEW VOUCHER ON GLJRNLF, NUMBER "
+               LINE 10 POSITION 17.
+           DISPLAY WS-VOUCHERNO LINE 10 POSITION 64.
+           DISPLAY "DO YOU WANT TO CONTINUE ? (Y/N)"
+               LINE 13 POSITION 21.
+           ACCEPT WS-OPTION LINE 13 POSITION 53 TAB NO BELL.
+      *
+       P030-LOAD-BATCH.
+           DISPLAY "LOADING BATCH ..." LINE 24 POSITION 28.
+           MOVE 0 TO WS-TOT-DR WS-TOT-CR
+                     WS-COUNT-LOADED WS-COUNT-REJECTED.
+           ACCEPT WS-SYSDATE FROM DATE.
+           OPEN INPUT  GLSUBIF.
+           OPEN OUTPUT GLTEMPF.
+           OPEN I-O    GLMASTF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P031-READ-GLSB.
+           PERFORM P032-TEST-RECORD UNTIL WS-EOF = "Y".
+           CLOSE GLSUBIF.
+           CLOSE GLTEMPF.
+           CLOSE GLMASTF.
+      *
+       P031-READ-GLSB.
+           READ GLSUBIF RECORD AT END MOVE "Y" TO WS-EOF.
+      *
+       P032-TEST-RECORD.
+           MOVE GLSB-ACCTNO TO GLMA-ACCTNO.
+           MOVE SPACE       TO GLMA-CURHIS.
+           PERFORM P530-READ-MAST.
+           IF WS-MAS-VALID = "N"
+               DISPLAY WS-ERR-MESS-1 LINE 23 BELL
+               DISPLAY GLSB-ACCTNO   LINE 23 POSITION 60
+               ADD 1 TO WS-COUNT-REJECTED
+           ELSE
+               PERFORM P033-STAGE-LINE
+               ADD 1 TO WS-COUNT-LOADED.
+           PERFORM P031-READ-GLSB.
+      *
+       P033-STAGE-LINE.
+           MOVE WS-VOUCHERNO     TO GLTP-VOUCHERNO.
+           MOVE WS-NEXT-SEQNO    TO GLTP-SEQNO.
+           ADD 1 TO WS-NEXT-SEQNO.
+           MOVE GLSB-VOUCHERDT   TO GLTP-VOUCHERDT.
+           MOVE GLSB-PARTICULAR  TO GLTP-PARTICULAR.
+           MOVE GLSB-SOURCE      TO GLTP-SOURCE.
+           MOVE GLSB-ACCTNO      TO GLTP-ACCTNO.
+           MOVE WS-SYSDATE       TO GLTP-SYSDATE.
+           MOVE SPACE            TO GLTP-STATUS.
+           IF GLSB-DEBIT > 0
+               MOVE GLSB-DEBIT TO GLTP-AMOUNT
+               ADD GLSB-DEBIT  TO WS-TOT-DR
+           ELSE
+               MULTIPLY GLSB-CREDIT BY -1 GIVING WS-AMOUNT
+               MOVE WS-AMOUNT  TO GLTP-AMOUNT
+               ADD GLSB-CREDIT TO WS-TOT-CR.
+           WRITE GLTP-RECORD.
+      *
+       P530-READ-MAST.
+           MOVE "Y" TO WS-MAS-VALID.
+           READ GLMASTF RECORD INVALID KEY
+               MOVE "N" TO WS-MAS-VALID.
+      *
+       P040-DECIDE.
+           IF WS-COUNT-REJECTED NOT = 0 OR WS-TOT-DR NOT = WS-TOT-CR
+               MOVE "N" TO WS-BATCH-OK
+               IF WS-TOT-DR NOT = WS-TOT-CR
+                   DISPLAY WS-ERR-MESS-2 LINE 22 BELL
+               END-IF
+               DISPLAY WS-ERR-MESS-3 LINE 23
+           ELSE
+               MOVE "Y" TO WS-BATCH-OK
+               PERFORM P050-COPY-TO-JOURNAL
+               PERFORM P060-INCR-COUNTERS.
+      *
+       P050-COPY-TO-JOURNAL.
+           OPEN INPUT GLTEMPF.
+           OPEN I-O   GLJRNLF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P051-READ-GLTP.
+           PERFORM P052-WRITE-GLJR UNTIL WS-EOF = "Y".
+           CLOSE GLTEMPF.
+           CLOSE GLJRNLF.
+      *
+       P051-READ-GLTP.
+           READ GLTEMPF RECORD AT END MOVE "Y" TO WS-EOF.
+      *
+       P052-WRITE-GLJR.
+           MOVE GLTP-RECORD TO GLJR-RECORD.
+           WRITE GLJR-RECORD.
+           PERFORM P051-READ-GLTP.
+      *
+       P060-INCR-COUNTERS.
+           ADD 1 TO GLSP-NEXT-VOUCHERNO.
+           MOVE WS-NEXT-SEQNO TO GLSP-NEXT-SEQNO.
+           REWRITE GLSP-RECORD.
+      *
+       P900-SHOW-RESULTS.
+           MOVE WS-COUNT-LOADED TO WS-EDIT-COUNT.
+           DISPLAY "LINES VALIDATED       :" LINE 16 POSITION 21.
+           DISPLAY WS-EDIT-COUNT             LINE 16 POSITION 46.
+           MOVE WS-COUNT-REJECTED TO WS-EDIT-COUNT.
+           DISPLAY "LINES REJECTED (BAD A/C) :" LINE 17 POSITION 21.
+           DISPLAY WS-EDIT-COUNT                LINE 17 POSITION 46.
+           IF WS-BATCH-OK = "Y"
+               DISPLAY "VOUCHER LOADED TO GLJRNLF, NUMBER :"
+                   LINE 18 POSITION 21
+               DISPLAY WS-VOUCHERNO LINE 18 POSITION 58
+               DISPLAY "RUN GL018P TO POST THIS VOUCHER TO GLMASTF."
+                   LINE 19 POSITION 21.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 24 POSITION 25.
+           ACCEPT WS-OPTION LINE 24 POSITION 79 NO BELL OFF.

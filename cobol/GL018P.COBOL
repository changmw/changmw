@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL018P-POST-JOURNAL-TO-MASTER.
+       AUTHOR.           WONG-SIU-FUNG.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program is the nightly/on-demand posting    ***
+      ***  run for the General Ledger.  It reads every detail line  ***
+      ***  currently sitting in the open transaction journal         ***
+      ***  (GLJRNLF), adds each line's amount into the correct       ***
+      ***  fiscal period slot of GLMA-PERIODAMT on GLMASTF, and      ***
+      ***  appends the line to the posted transaction history file   ***
+      ***  (GLT001F) that GL019P reports from.  Once every line has  ***
+      ***  been posted the open journal is emptied so that the next  ***
+      ***  day's entries start from a clean file.                    ***
+      ***                                                           ***
+      ***          The journal is keyed by voucher number, but      ***
+      ***  GL019P's activity list reads GLT001F expecting every     ***
+      ***  account's lines together.  GL018P therefore sorts the    ***
+      ***  lines by account number (GLPSTWF work file) before they  ***
+      ***  are posted and archived, so GLT001F always comes out     ***
+      ***  grouped by account regardless of the order vouchers      ***
+      ***  were keyed in.  If any line is rejected for a bad        ***
+      ***  account the journal is left alone so the rejected lines  ***
+      ***  are not lost - only a fully clean run empties it.  Each   ***
+      ***  line that does post successfully is marked on GLJRNLF     ***
+      ***  itself (GLJR-STATUS = 'P') as it is posted, so a re-run   ***
+      ***  after fixing a rejected line never re-adds an already     ***
+      ***  posted line's amount into GLMA-PERIODAMT a second time.   ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLJR-KEY.
+           SELECT GLJRNLHF  ASSIGN       TO OUTPUT 'GLT001F'.
+           SELECT GLPSTWF   ASSIGN       TO RANDOM 'GLPSTWF'.
+           SELECT GLSRTWK   ASSIGN       TO 'GLSRTWK'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+      *  Open transaction journal file
+           COPY "GLJRNLSL.DEF".
+      *
+      *  Posted transaction history file
+           COPY "GLJRNHSL.DEF".
+      *
+      *  Work file holding the journal lines re-sequenced into
+      *      account order ahead of posting/archiving - same layout
+      *      as GLJR-RECORD so a straight group MOVE carries a line
+      *      across unchanged
+       FD  GLPSTWF
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  GLPW-RECORD.
+           05  GLPW-VOUCHERNO         PIC X(6).
+           05  GLPW-SEQNO             PIC 9(6).
+           05  GLPW-VOUCHERDT         PIC 9(6).
+           05  GLPW-PARTICULAR        PIC X(40).
+           05  GLPW-SOURCE            PIC XX.
+           05  GLPW-AMOUNT            PIC S9(9)V99.
+           05  GLPW-ACCTNO            PIC 9(6).
+           05  GLPW-SYSDATE           PIC 9(6).
+           05  GLPW-STATUS            PIC X.
+      *
+      *  Sort work file - carries the journal into account order
+      *      (then voucher/line order within an account) ahead of
+      *      posting, so GLT001F always comes out grouped by account
+       SD  GLSRTWK.
+      *
+       01  GLSW-RECORD.
+           05  GLSW-VOUCHERNO         PIC X(6).
+           05  GLSW-SEQNO             PIC 9(6).
+           05  GLSW-VOUCHERDT         PIC 9(6).
+           05  GLSW-PARTICULAR        PIC X(40).
+           05  GLSW-SOURCE            PIC XX.
+           05  GLSW-AMOUNT            PIC S9(9)V99.
+           05  GLSW-ACCTNO            PIC 9(6).
+           05  GLSW-SYSDATE           PIC 9(6).
+           05  GLSW-STATUS            PIC X.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-OFFSET              PIC 99.
+       01  WS-INDEX               PIC 99.
+       01  WS-EOF                 PIC X.
+       01  WS-MAS-VALID           PIC X.
+       01  WS-OPTION              PIC X.
+           88  VALID-OPTION       VALUE 'Y' 'N'.
+       01  WS-COUNT-POSTED        PIC 9(5)  VALUE 0.
+       01  WS-COUNT-REJECTED      PIC 9(5)  VALUE 0.
+       01  WS-CONAME              PIC X(40).
+      *
+       01  WS-JRN-DATE.
+           05  WS-JRN-YEAR        PIC 99.
+           05  WS-JRN-MONTH       PIC 99.
+           05  WS-JRN-DAY         PIC 99.
+      *
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE '/'.
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE '/'.
+           05  WS-YEAR            PIC 99.
+      *
+       01  WS-EDIT-COUNT          PIC Z(4)9.
+       01  WS-ERR-MESS-1          PIC X(51)  VALUE
+           "ERR-310 : ACCOUNT ON VOUCHER NOT FOUND IN GLMASTF".
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME  TO WS-CONAME.
+           MOVE GLSP-STMONTH TO WS-OFFSET.
+           MOVE SPACE TO WS-OPTION.
+           PERFORM P030-DISPLAY-MENU UNTIL VALID-OPTION.
+           IF WS-OPTION = 'Y'
+               PERFORM P040-RUN-POSTING
+               PERFORM P900-SHOW-RESULTS.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P030-DISPLAY-MENU.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY 'GL018S'         LINE 1 POSITION 1 ERASE EOS.
+           DISPLAY WS-CONAME        LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE   LINE 1 POSITION 73.
+           DISPLAY 'GENERAL LEDGER SYSTEM'  LINE 2 POSITION 30.
+           DISPLAY 'POST OPEN JOURNAL TO MASTER FILE' LINE 3 POSITION 24.
+           DISPLAY 'THIS RUN WILL ADD EVERY VOUCHER LINE CURRENTLY'
+               LINE 9 POSITION 17.
+           DISPLAY 'IN GLJRNLF INTO THE G/L MASTER PERIOD AMOUNTS,'
+               LINE 10 POSITION 17.
+           DISPLAY 'ARCHIVE THEM TO GLT001F, AND EMPTY THE JOURNAL.'
+               LINE 11 POSITION 17.
+           DISPLAY 'DO YOU WANT TO CONTINUE ? (Y/N)'
+               LINE 13 POSITION 21.
+           ACCEPT WS-OPTION LINE 13 POSITION 53 TAB NO BELL.
+      *
+       P040-RUN-POSTING.
+           DISPLAY 'POSTING IN PROGRESS ...' LINE 24 POSITION 28.
+           SORT GLSRTWK
+               ON ASCENDING KEY GLSW-ACCTNO GLSW-VOUCHERNO GLSW-SEQNO
+               USING GLJRNLF
+               GIVING GLPSTWF.
+           OPEN I-O   GLMASTF.
+           OPEN I-O   GLJRNLF.
+           OPEN INPUT GLPSTWF.
+           OPEN EXTEND GLJRNLHF.
+           MOVE 0 TO WS-COUNT-POSTED WS-COUNT-REJECTED.
+           MOVE 'N' TO WS-EOF.
+           PERFORM P060-READ-GLJR.
+           PERFORM P070-POST-RECORD UNTIL WS-EOF = 'Y'.
+           CLOSE GLPSTWF
+                 GLJRNLHF
+                 GLMASTF.
+           IF WS-COUNT-REJECTED = 0
+               CLOSE GLJRNLF
+               OPEN OUTPUT GLJRNLF
+               CLOSE GLJRNLF
+           ELSE
+               CLOSE GLJRNLF.
+      *
+       P060-READ-GLJR.
+           READ GLPSTWF RECORD AT END MOVE 'Y' TO WS-EOF.
+           IF WS-EOF NOT = 'Y'
+               MOVE GLPW-RECORD TO GLJR-RECORD.
+      *
+       P070-POST-RECORD.
+           IF GLJR-STATUS NOT = "V" AND GLJR-STATUS NOT = "P"
+               PERFORM P100-POST-TO-MASTER.
+           PERFORM P060-READ-GLJR.
+      *
+       P100-POST-TO-MASTER.
+           MOVE GLJR-ACCTNO TO GLMA-ACCTNO.
+           MOVE SPACE TO GLMA-CURHIS.
+           PERFORM P110-READ-MAST.
+           IF WS-MAS-VALID = 'N'
+               DISPLAY WS-ERR-MESS-1 LINE 23 POSITION 1 BELL
+               DISPLAY GLJR-VOUCHERNO LINE 23 POSITION 60
+               ADD 1 TO WS-COUNT-REJECTED
+           ELSE
+               PERFORM P120-COMPUTE-PERIOD-INDEX
+               ADD GLJR-AMOUNT TO GLMA-PERIODAMT (WS-INDEX)
+               IF GLMA-STATUS = 'D'
+                   MOVE SPACE TO GLMA-STATUS
+               END-IF
+               PERFORM P130-REWRITE-MAST
+               PERFORM P200-APPEND-HISTORY
+               PERFORM P210-MARK-POSTED
+               ADD 1 TO WS-COUNT-POSTED.
+      *
+       P110-READ-MAST.
+           MOVE 'Y' TO WS-MAS-VALID.
+           READ GLMASTF RECORD INVALID KEY
+               MOVE 'N' TO WS-MAS-VALID.
+      *
+       P120-COMPUTE-PERIOD-INDEX.
+           MOVE GLJR-VOUCHERDT TO WS-JRN-DATE.
+           COMPUTE WS-INDEX = WS-JRN-MONTH - WS-OFFSET.
+           IF WS-INDEX NOT > 0
+               COMPUTE WS-INDEX = WS-INDEX + 12.
+      *
+       P130-REWRITE-MAST.
+           REWRITE GLMA-RECORD INVALID KEY
+               DISPLAY 'ERR-050 : ERROR IN REWRITING GLMASTF' LINE 23.
+      *
+       P200-APPEND-HISTORY.
+           MOVE GLJR-RECORD TO GLJRH-RECORD.
+           WRITE GLJRH-RECORD.
+      *
+      *  Mark the line posted on the real GLJRNLF file (not just the
+      *      sorted GLPSTWF copy being read here) so a re-run after a
+      *      rejected line is fixed does not post this line again
+       P210-MARK-POSTED.
+           MOVE "P" TO GLJR-STATUS.
+           REWRITE GLJR-RECORD INVALID KEY
+               DISPLAY "ERR-055 : ERROR MARKING GLJRNLF POSTED" LINE 23.
+      *
+       P900-SHOW-RESULTS.
+           MOVE WS-COUNT-POSTED   TO WS-EDIT-COUNT.
+           DISPLAY 'VOUCHER LINES POSTED   :' LINE 16 POSITION 21.
+           DISPLAY WS-EDIT-COUNT              LINE 16 POSITION 46.
+           MOVE WS-COUNT-REJECTED TO WS-EDIT-COUNT.
+           DISPLAY 'LINES REJECTED (BAD A/C) :' LINE 17 POSITION 21.
+           DISPLAY WS-EDIT-COUNT                LINE 17 POSITION 46.
+           DISPLAY 'PRESS ANY KEY TO CONTINUE ...' LINE 24 POSITION 25.
+           ACCEPT WS-OPTION LINE 24 POSITION 79 NO BELL OFF.

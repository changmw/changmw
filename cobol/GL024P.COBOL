@@ -21,28 +21,66 @@
       *   each G/L account has two records, current and historical. The
       *   program updates the historical records by copying the information
       *   from their corresponding current records. Also, for all current
-      *   records (i.e. GLMA-CURHIS = space), it computes the beginning
-      *   balance, clears all period amounts, and sets GLMA-STATUS to 'D'
-      *   if the new beginning balance is zero.
+      *   records (i.e. GLMA-CURHIS = space), it rolls the year's twelve
+      *   posted period amounts (GLMA-PERIODAMT (1) through (12) - GL018P
+      *   never posts into slot 13) into the beginning balance, clears all
+      *   period amounts, and sets GLMA-STATUS to 'D' if the new beginning
+      *   balance is zero.
+      *        Before any of that is committed, the program prints a
+      *   preview report (GL024R) showing every account's old and new
+      *   beginning balance and flagging the ones that will go dormant,
+      *   and takes a full backup copy of GLMASTF (GLMASTBK) so a bad
+      *   run can be recovered from.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. NCR-TOWER-800.
        OBJECT-COMPUTER. NCR-TOWER-800.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT GLSYSPF ASSIGN TO INPUT  'GLSYSPF'.
-       SELECT GLMASTF ASSIGN TO RANDOM 'GLMASTF'
+       SELECT GLSYSPF  ASSIGN TO INPUT  'GLSYSPF'.
+       SELECT GLMASTF  ASSIGN TO RANDOM 'GLMASTF'
            ORGANIZATION IS INDEXED
            ACCESS MODE IS SEQUENTIAL
            RECORD KEY IS GLMA-KEY.
+       SELECT GL024R   ASSIGN TO PRINT  'GL024R'.
+       SELECT GLMASTBK ASSIGN TO OUTPUT 'GLMASTBK'.
 
        DATA DIVISION.
        FILE SECTION.
        COPY "GLSYSPSL.DEF".
        COPY "GLMASTSL.DEF".
-       
+      *
+      *  Pre-close preview report - old/new beginning balance and
+      *      dormant-account flag for every current account, printed
+      *      before anything on GLMASTF is actually rewritten
+       FD  GL024R
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS PV-REPORT-LINE.
+       01  PV-REPORT-LINE                       PIC X(80).
+      *
+      *  Full backup copy of GLMASTF, taken just before the fiscal
+      *      year end update runs, so a bad run can be recovered from.
+      *      Same field layout as GLMA-RECORD so a straight group MOVE
+      *      carries a record across unchanged.
+       FD  GLMASTBK
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  GLMB-RECORD.
+           05  GLMB-ACCTNO                      PIC 9(6).
+           05  GLMB-CURHIS                      PIC X.
+           05  GLMB-DESCRIPTION                 PIC X(30).
+           05  GLMB-DRCR                        PIC S9 COMP-3.
+           05  GLMB-ACCTYPE                     PIC X.
+           05  GLMB-BEGINBAL                    PIC S9(9)V99 COMP-3.
+           05  GLMB-PERIODAMT                   PIC S9(9)V99 COMP-3
+                                                    OCCURS 13 TIMES.
+           05  GLMB-BUDGETAMT                   PIC S9(9)V99 COMP-3
+                                                    OCCURS 12 TIMES.
+           05  GLMB-CREATEDAT                   PIC 9(6).
+           05  GLMB-STATUS                      PIC X.
+
        WORKING-STORAGE SECTION.
        01  WS-MASTER-REC.
            05  WS-ACCTNO                        PIC 9(6).
@@ -74,6 +112,43 @@
        01  WS-OPTION                            PIC X.
            88  VALID-OPTION                     VALUE 'Y' 'N'.
        01  SUB1                                 PIC 99.
+       01  WS-PV-EOF                            PIC X.
+       01  WS-PV-NEWBAL                         PIC S9(9)V99 COMP-3.
+       01  WS-PV-PERIOD-TOTAL                   PIC S9(9)V99 COMP-3.
+       01  WS-PERIOD-TOTAL                      PIC S9(9)V99 COMP-3.
+       01  WS-REPORT-DATE.
+           05  WS-DAY                           PIC 99.
+           05  FILLER                           PIC X VALUE '/'.
+           05  WS-MONTH                         PIC 99.
+           05  FILLER                           PIC X VALUE '/'.
+           05  WS-YEAR                          PIC 99.
+       01  WS-HEADING-1.
+           05  FILLER             PIC X(6)  VALUE "GL024R".
+           05  FILLER             PIC X(14) VALUE SPACES.
+           05  WS-COMPANY-NAME    PIC X(40).
+           05  FILLER             PIC X(12) VALUE SPACES.
+           05  WS-HEAD-DATE       PIC X(8).
+       01  WS-HEADING-2.
+           05  FILLER             PIC X(22) VALUE SPACES.
+           05  FILLER             PIC X(36)
+               VALUE "FISCAL YEAR END CLOSING PREVIEW".
+       01  WS-HEADING-3.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(7)  VALUE "A/C NO.".
+           05  FILLER             PIC X(7)  VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "OLD BALANCE".
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "NEW BALANCE".
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(20) VALUE "RESULT".
+       01  WS-PREVIEW-LINE.
+           05  WS-PV-ACCTNO       PIC 9(6).
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  WS-PV-OLDBAL       PIC -(7)9.99.
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  WS-PV-NEWBAL-ED    PIC -(7)9.99.
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  WS-PV-FLAG         PIC X(20).
 
        PROCEDURE DIVISION.
        P000-MAIN.
@@ -83,29 +158,101 @@
            MOVE SPACE TO WS-OPTION.
            PERFORM P030-DISPLAY-MENU UNTIL VALID-OPTION.
            IF WS-OPTION = 'Y'
+               PERFORM P035-PREVIEW-CLOSING
+               PERFORM P045-BACKUP-MASTER
                DISPLAY 'PROCESSING IN PROGRESS' LINE 24 POSITION 29
                PERFORM P050-UPDATE-MASTER
                    UNTIL EOF.
-           CLOSE GLSYSPF 
+           CLOSE GLSYSPF
                  GLMASTF.
            STOP RUN.
-           
+
        P030-DISPLAY-MENU.
            ACCEPT WS-SYSTEM-DATE FROM DATE.
            MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
-           DISPLAY 'GL024S'       LINE 1 POSITION 1 ERASE.
+           DISPLAY 'GL024S'       LINE 1 POSITION 1 ERASE EOS.
            DISPLAY GLSP-CONAME    LINE 1 POSITION 21.
            DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
            DISPLAY 'GENEREAL LEDGER SYSTEM'  LINE 2 POSITION 30.
            DISPLAY 'FISCAL YEAR END FILE PROCESSING' LINE 3 POSITION 25.
-           DISPLAY 'YOU HAVE TO CLEAR & CLOSE INCOME STATEMENT'
+           DISPLAY 'RUN GL023P TO CLEAR & CLOSE INCOME STATEMENT'
                LINE 9 POSITION 21.
-           DISPLAY 'ACCOUNTS BEFORE FISCAL YEAR END FILE'
+           DISPLAY 'ACCOUNTS BEFORE RUNNING FISCAL YEAR END FILE'
                LINE 10 POSITION 21.
            DISPLAY 'PROCESSING.' LINE 11 POSITION 21.
            DISPLAY 'DO YOU WANT TO CONTINUE ? (Y/N)'
                LINE 13 POSITION 21.
-           ACCEPT WS-OPTION LINE 13 POSITION 53 TAB NO BEEP.
+           ACCEPT WS-OPTION LINE 13 POSITION 53 TAB NO BELL.
+
+       P035-PREVIEW-CLOSING.
+           OPEN OUTPUT GL024R.
+           PERFORM P036-PRINT-PREVIEW-HEADING.
+           CLOSE GLMASTF.
+           OPEN INPUT GLMASTF.
+           MOVE "N" TO WS-PV-EOF.
+           PERFORM P037-READ-MAST-PV.
+           PERFORM P038-TEST-ACCOUNT-PV UNTIL WS-PV-EOF = "Y".
+           CLOSE GL024R.
+           CLOSE GLMASTF.
+           OPEN I-O GLMASTF.
+
+       P036-PRINT-PREVIEW-HEADING.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-REPORT-DATE.
+           MOVE GLSP-CONAME   TO WS-COMPANY-NAME.
+           MOVE WS-REPORT-DATE TO WS-HEAD-DATE.
+           WRITE PV-REPORT-LINE FROM WS-HEADING-1 AFTER PAGE.
+           WRITE PV-REPORT-LINE FROM WS-HEADING-2 AFTER 2.
+           WRITE PV-REPORT-LINE FROM SPACES       AFTER 1.
+           WRITE PV-REPORT-LINE FROM WS-HEADING-3 AFTER 1.
+           WRITE PV-REPORT-LINE FROM SPACES       AFTER 1.
+
+       P037-READ-MAST-PV.
+           READ GLMASTF NEXT RECORD
+               AT END MOVE "Y" TO WS-PV-EOF.
+
+       P038-TEST-ACCOUNT-PV.
+           IF GLMA-CURHIS = SPACE
+               PERFORM P039-PRINT-PREVIEW-LINE.
+           PERFORM P037-READ-MAST-PV.
+
+       P039-PRINT-PREVIEW-LINE.
+           MOVE 0 TO WS-PV-PERIOD-TOTAL.
+           PERFORM P039A-SUM-PERIOD-AMT VARYING SUB1
+               FROM 1 BY 1 UNTIL SUB1 > 12.
+           COMPUTE WS-PV-NEWBAL = GLMA-BEGINBAL + WS-PV-PERIOD-TOTAL.
+           MOVE GLMA-ACCTNO  TO WS-PV-ACCTNO.
+           MOVE GLMA-BEGINBAL TO WS-PV-OLDBAL.
+           MOVE WS-PV-NEWBAL  TO WS-PV-NEWBAL-ED.
+           IF WS-PV-NEWBAL = 0
+               MOVE "WILL GO DORMANT (D)" TO WS-PV-FLAG
+           ELSE
+               MOVE SPACES TO WS-PV-FLAG.
+           WRITE PV-REPORT-LINE FROM WS-PREVIEW-LINE AFTER 1.
+
+       P039A-SUM-PERIOD-AMT.
+           ADD GLMA-PERIODAMT (SUB1) TO WS-PV-PERIOD-TOTAL.
+
+       P045-BACKUP-MASTER.
+           DISPLAY 'BACKING UP GLMASTF ...' LINE 24 POSITION 29.
+           OPEN OUTPUT GLMASTBK.
+           CLOSE GLMASTF.
+           OPEN INPUT GLMASTF.
+           MOVE "N" TO WS-PV-EOF.
+           PERFORM P046-READ-MAST-BK.
+           PERFORM P047-COPY-TO-BACKUP UNTIL WS-PV-EOF = "Y".
+           CLOSE GLMASTBK.
+           CLOSE GLMASTF.
+           OPEN I-O GLMASTF.
+
+       P046-READ-MAST-BK.
+           READ GLMASTF NEXT RECORD
+               AT END MOVE "Y" TO WS-PV-EOF.
+
+       P047-COPY-TO-BACKUP.
+           MOVE GLMA-RECORD TO GLMB-RECORD.
+           WRITE GLMB-RECORD.
+           PERFORM P046-READ-MAST-BK.
 
        P050-UPDATE-MASTER.
            READ GLMASTF NEXT RECORD
@@ -125,18 +272,23 @@
 
        P150-UPDATE-CURRENT.
            MOVE SPACE TO GLMA-CURHIS.
-           COMPUTE GLMA-BEGINBAL = GLMA-BEGINBAL +                    
-                                   GLMA-PERIODAMT (13).
+           MOVE 0 TO WS-PERIOD-TOTAL.
+           PERFORM P155-SUM-PERIOD-AMT VARYING SUB1
+               FROM 1 BY 1 UNTIL SUB1 > 12.
+           ADD WS-PERIOD-TOTAL TO GLMA-BEGINBAL.
            PERFORM P200-CLEAR-PERIOD-AMT VARYING SUB1
                FROM 1 BY 1 UNTIL SUB1 > 13.
            PERFORM P250-CLEAR-BUDGET-AMT VARYING SUB1
-               FROM 1 BY 1 UNTIL SUB1 > 13.
+               FROM 1 BY 1 UNTIL SUB1 > 12.
            ACCEPT WS-SYSTEM-DATE FROM DATE.
            MOVE WS-SYSTEM-DATE TO GLMA-CREATEDAT.
            IF GLMA-BEGINBAL = 0
                MOVE 'D' TO GLMA-STATUS.
            REWRITE GLMA-RECORD.
-      
+
+       P155-SUM-PERIOD-AMT.
+           ADD GLMA-PERIODAMT (SUB1) TO WS-PERIOD-TOTAL.
+
        P200-CLEAR-PERIOD-AMT.
            MOVE 0 TO GLMA-PERIODAMT (SUB1).
 

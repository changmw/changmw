@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL012P-PERIOD-END-CLOSE.
+       AUTHOR.           NG-WAI-MAN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program advances the G/L posting date       ***
+      ***  (GLSP-POSDATE) and the fiscal period start month          ***
+      ***  (GLSP-STMONTH carries forward unchanged) held on          ***
+      ***  GLSYSPF to open the next accounting period.  Before the   ***
+      ***  date is advanced the program confirms that every voucher   ***
+      ***  line has already been posted out of the open journal       ***
+      ***  (GLJRNLF) by GL018P - an unposted journal means the        ***
+      ***  period is not yet balanced and the close is refused.        ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLJRNLF (INPUT ONLY)                 ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO RANDOM 'GLSYSPF'.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS SEQUENTIAL
+                            RECORD KEY   IS GLJR-KEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  Open transaction journal file
+           COPY "GLJRNLSL.DEF".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-OPTION              PIC X.
+       01  WS-EOF                 PIC X.
+       01  WS-UNPOSTED            PIC X.
+       01  WS-NEW-POSDATE.
+           05  WS-NEW-PYEAR       PIC 99.
+           05  WS-NEW-PMONTH      PIC 99.
+           05  WS-NEW-PDAY        PIC 99.
+       01  WS-OLD-SCREEN-DATE.
+           05  WS-OLD-DAY         PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-OLD-MONTH       PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-OLD-YEAR        PIC 99.
+       01  WS-NEW-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-ERR-MESS-1          PIC X(53)  VALUE
+           "ERR-290 : UNPOSTED VOUCHERS REMAIN - RUN GL018P FIRST".
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN I-O   GLSYSPF.
+           OPEN INPUT GLJRNLF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           PERFORM P010-SHOW-HEADINGS.
+           PERFORM P020-CHECK-UNPOSTED.
+           IF WS-UNPOSTED = "Y"
+               DISPLAY WS-ERR-MESS-1 LINE 23 BELL
+           ELSE
+               PERFORM P030-COMPUTE-NEW-DATE
+               PERFORM P040-CONFIRM-AND-CLOSE.
+           CLOSE GLJRNLF.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL012S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "PERIOD END CLOSE - ADVANCE POSTING DATE"
+               LINE 3 POSITION 21.
+           MOVE GLSP-PDAY   TO WS-OLD-DAY.
+           MOVE GLSP-PMONTH TO WS-OLD-MONTH.
+           MOVE GLSP-PYEAR  TO WS-OLD-YEAR.
+           DISPLAY "CURRENT POSTING DATE : " LINE  9 POSITION 21.
+           DISPLAY WS-OLD-SCREEN-DATE        LINE  9 POSITION 44.
+      *
+       P020-CHECK-UNPOSTED.
+           MOVE "N" TO WS-UNPOSTED.
+           MOVE "N" TO WS-EOF.
+           PERFORM P021-READ-GLJR.
+           PERFORM P022-TEST-RECORD UNTIL WS-EOF = "Y" OR
+               WS-UNPOSTED = "Y".
+      *
+       P021-READ-GLJR.
+           READ GLJRNLF RECORD AT END MOVE "Y" TO WS-EOF.
+      *
+       P022-TEST-RECORD.
+           IF GLJR-STATUS NOT = "V" AND GLJR-STATUS NOT = "P"
+               MOVE "Y" TO WS-UNPOSTED
+           ELSE
+               PERFORM P021-READ-GLJR.
+      *
+       P030-COMPUTE-NEW-DATE.
+           MOVE 01         TO WS-NEW-PDAY.
+           MOVE GLSP-PYEAR TO WS-NEW-PYEAR.
+           COMPUTE WS-NEW-PMONTH = GLSP-PMONTH + 1.
+           IF WS-NEW-PMONTH > 12
+               MOVE 01 TO WS-NEW-PMONTH
+               COMPUTE WS-NEW-PYEAR = GLSP-PYEAR + 1.
+           MOVE WS-NEW-PDAY   TO WS-DAY   OF WS-NEW-SCREEN-DATE.
+           MOVE WS-NEW-PMONTH TO WS-MONTH OF WS-NEW-SCREEN-DATE.
+           MOVE WS-NEW-PYEAR  TO WS-YEAR  OF WS-NEW-SCREEN-DATE.
+           DISPLAY "NEW POSTING DATE      : " LINE 11 POSITION 21.
+           DISPLAY WS-NEW-SCREEN-DATE         LINE 11 POSITION 44.
+      *
+       P040-CONFIRM-AND-CLOSE.
+           DISPLAY "CLOSE THIS PERIOD AND ADVANCE ? (Y/N)"
+               LINE 13 POSITION 21.
+           ACCEPT WS-OPTION LINE 13 POSITION 60 NO BELL OFF.
+           IF WS-OPTION = "Y"
+               MOVE WS-NEW-PYEAR  TO GLSP-PYEAR
+               MOVE WS-NEW-PMONTH TO GLSP-PMONTH
+               MOVE WS-NEW-PDAY   TO GLSP-PDAY
+               REWRITE GLSP-RECORD
+               DISPLAY "PERIOD CLOSED - POSTING DATE ADVANCED"
+                   LINE 23
+           ELSE
+               DISPLAY "PERIOD CLOSE CANCELLED" LINE 23.

@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL017P-PURGE-JOURNAL.
+       AUTHOR.           CHEUNG-TSZ-KIN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          When GL015P overwrites a voucher it does not     ***
+      ***  remove the old detail lines from the open transaction     ***
+      ***  journal (GLJRNLF) - it marks them void (GLJR-STATUS =      ***
+      ***  'V') instead, since the key of an indexed record cannot    ***
+      ***  change on a REWRITE.  This program compacts GLJRNLF by      ***
+      ***  copying every line that is not void to a work file and      ***
+      ***  rebuilding the journal from that, dropping the void lines    ***
+      ***  for good.  It is meant to be run as part of the fiscal        ***
+      ***  year end routine, alongside GL024P.                          ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLJRNLF, GLPRGTF (WORK FILE)           ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS SEQUENTIAL
+                            RECORD KEY   IS GLJR-KEY.
+           SELECT GLPRGTF   ASSIGN       TO RANDOM 'GLPRGTF'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  Open transaction journal file
+           COPY "GLJRNLSL.DEF".
+      *
+      *  Work file holding the records kept across the compaction -
+      *      same layout as GLJR-RECORD so a straight group MOVE
+      *      carries a line across unchanged
+       FD  GLPRGTF
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  GLPG-RECORD.
+           05  GLPG-VOUCHERNO         PIC X(6).
+           05  GLPG-SEQNO             PIC 9(6).
+           05  GLPG-VOUCHERDT         PIC 9(6).
+           05  GLPG-PARTICULAR        PIC X(40).
+           05  GLPG-SOURCE            PIC XX.
+           05  GLPG-AMOUNT            PIC S9(9)V99.
+           05  GLPG-ACCTNO            PIC 9(6).
+           05  GLPG-SYSDATE           PIC 9(6).
+           05  GLPG-STATUS            PIC X.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-OPTION              PIC X.
+       01  WS-EOF                 PIC X.
+       01  WS-COUNT-KEPT          PIC 9(5)  VALUE 0.
+       01  WS-COUNT-DROPPED       PIC 9(5)  VALUE 0.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-EDIT-COUNT          PIC Z(4)9.
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           PERFORM P010-SHOW-HEADINGS.
+           PERFORM P020-CONFIRM.
+           IF WS-OPTION = "Y"
+               PERFORM P030-COPY-LIVE-RECORDS
+               PERFORM P040-REBUILD-JOURNAL
+               PERFORM P900-SHOW-RESULTS.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL017S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "PURGE / COMPACT OPEN TRANSACTION JOURNAL"
+               LINE 3 POSITION 20.
+      *
+       P020-CONFIRM.
+           DISPLAY "THIS RUN WILL PERMANENTLY REMOVE EVERY VOID LINE"
+               LINE 9 POSITION 16.
+           DISPLAY "FROM GLJRNLF LEFT BEHIND BY VOUCHER OVERWRITES."
+               LINE 10 POSITION 16.
+           DISPLAY "DO YOU WANT TO CONTINUE ? (Y/N)"
+               LINE 13 POSITION 21.
+           ACCEPT WS-OPTION LINE 13 POSITION 53 TAB NO BELL.
+      *
+       P030-COPY-LIVE-RECORDS.
+           DISPLAY "COMPACTING ..." LINE 24 POSITION 28.
+           MOVE 0 TO WS-COUNT-KEPT WS-COUNT-DROPPED.
+           OPEN INPUT  GLJRNLF.
+           OPEN OUTPUT GLPRGTF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P031-READ-GLJR.
+           PERFORM P032-TEST-RECORD UNTIL WS-EOF = "Y".
+           CLOSE GLJRNLF.
+           CLOSE GLPRGTF.
+      *
+       P031-READ-GLJR.
+           READ GLJRNLF RECORD AT END MOVE "Y" TO WS-EOF.
+      *
+       P032-TEST-RECORD.
+           IF GLJR-STATUS NOT = "V"
+               MOVE GLJR-RECORD TO GLPG-RECORD
+               WRITE GLPG-RECORD
+               ADD 1 TO WS-COUNT-KEPT
+           ELSE
+               ADD 1 TO WS-COUNT-DROPPED.
+           PERFORM P031-READ-GLJR.
+      *
+       P040-REBUILD-JOURNAL.
+           OPEN OUTPUT GLJRNLF.
+           CLOSE GLJRNLF.
+           OPEN I-O   GLJRNLF.
+           OPEN INPUT GLPRGTF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P041-READ-GLPG.
+           PERFORM P042-WRITE-BACK UNTIL WS-EOF = "Y".
+           CLOSE GLJRNLF.
+           CLOSE GLPRGTF.
+      *
+       P041-READ-GLPG.
+           READ GLPRGTF RECORD AT END MOVE "Y" TO WS-EOF.
+      *
+       P042-WRITE-BACK.
+           MOVE GLPG-RECORD TO GLJR-RECORD.
+           WRITE GLJR-RECORD.
+           PERFORM P041-READ-GLPG.
+      *
+       P900-SHOW-RESULTS.
+           MOVE WS-COUNT-KEPT TO WS-EDIT-COUNT.
+           DISPLAY "LINES KEPT            :" LINE 16 POSITION 21.
+           DISPLAY WS-EDIT-COUNT             LINE 16 POSITION 46.
+           MOVE WS-COUNT-DROPPED TO WS-EDIT-COUNT.
+           DISPLAY "VOID LINES REMOVED    :" LINE 17 POSITION 21.
+           DISPLAY WS-EDIT-COUNT             LINE 17 POSITION 46.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 24 POSITION 25.
+           ACCEPT WS-OPTION LINE 24 POSITION 79 NO BELL OFF.

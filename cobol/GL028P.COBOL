@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL028P-FINANCIAL-STATEMENTS.
+       AUTHOR.           CHEUNG-TSZ-KIN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program prints an Income Statement and a     ***
+      ***  Balance Sheet for a fiscal period entered by the           ***
+      ***  operator.  Accounts are grouped by GLMA-ACCTYPE.  Each      ***
+      ***  account's balance as of the end of the period entered is    ***
+      ***  derived the same way GL019P derives balance carried down    ***
+      ***  (GLMA-BEGINBAL plus GLMA-PERIODAMT for every period up to   ***
+      ***  and including the one requested), and is shown in its       ***
+      ***  natural debit or credit direction according to GLMA-DRCR.   ***
+      ***  The Balance Sheet carries the Income Statement's net         ***
+      ***  result forward as a current year earnings line under         ***
+      ***  equity, since the books are not yet formally closed.         ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLMASTF (INPUT ONLY), GL028R (PRINT)   ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS SEQUENTIAL
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLFSLST   ASSIGN       TO PRINT 'GL028R'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+       FD  GLFSLST
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE              PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-OFFSET              PIC 99.
+       01  WS-INDEX               PIC 99.
+       01  WS-SUB                 PIC 99.
+       01  WS-EOF                 PIC X.
+       01  WS-PERIOD-MONTH        PIC 99.
+       01  WS-MONTH-VALID         PIC X  VALUE 'N'.
+       01  WS-BALANCE             PIC S9(9)V99.
+       01  WS-TOTAL-INCOME        PIC S9(9)V99  VALUE 0.
+       01  WS-TOTAL-EXPENSE       PIC S9(9)V99  VALUE 0.
+       01  WS-NET-INCOME          PIC S9(9)V99  VALUE 0.
+       01  WS-TOTAL-ASSETS        PIC S9(9)V99  VALUE 0.
+       01  WS-TOTAL-LIABILITIES   PIC S9(9)V99  VALUE 0.
+       01  WS-TOTAL-EQUITY        PIC S9(9)V99  VALUE 0.
+       01  WS-KEY                 PIC X.
+      *
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-REPORT-DATE.
+           05  WS-DAY             PIC 99/.
+           05  WS-MONTH           PIC 99/.
+           05  WS-YEAR            PIC 99.
+      *
+       01  WS-HEADING-1.
+           05  FILLER             PIC X(6)  VALUE "GL028R".
+           05  FILLER             PIC X(14) VALUE SPACES.
+           05  WS-COMPANY-NAME    PIC X(40).
+           05  FILLER             PIC X(12).
+           05  WS-HEAD-DATE       PIC X(8).
+      *
+       01  WS-HEADING-2             PIC X(30).
+      *
+       01  WS-DETAIL-LINE.
+           05  WS-ACCOUNT-NUMBER  PIC 9(6).
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  WS-DESCRIPTION     PIC X(30).
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  WS-AMOUNT          PIC -(8)9.99.
+      *
+       01  WS-TOTAL-LINE.
+           05  WS-TOTAL-CAPTION   PIC X(34).
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  WS-TOTAL-AMOUNT    PIC -(8)9.99.
+      *
+       01  WS-UNDERLINE.
+           05  FILLER             PIC X(44) VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE ALL "-".
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME  TO WS-CONAME.
+           MOVE GLSP-STMONTH TO WS-OFFSET.
+           OPEN OUTPUT GLFSLST.
+           PERFORM P010-ACPT-PERIOD UNTIL WS-MONTH-VALID = 'Y'.
+           PERFORM P100-PRINT-INCOME-STATEMENT.
+           PERFORM P200-PRINT-BALANCE-SHEET.
+           CLOSE GLFSLST.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-ACPT-PERIOD.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL028S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "INCOME STATEMENT / BALANCE SHEET" LINE 3 POSITION
+               24.
+           DISPLAY "PERIOD MONTH (01-12) : " LINE 9 POSITION 21.
+           ACCEPT  WS-PERIOD-MONTH LINE 9 POSITION 45 NO BELL OFF.
+           IF WS-PERIOD-MONTH NOT > 0 OR WS-PERIOD-MONTH > 12
+               MOVE 'N' TO WS-MONTH-VALID
+               DISPLAY "INVALID MONTH - ENTER 01 THRU 12" LINE 24 BELL
+           ELSE
+               MOVE 'Y' TO WS-MONTH-VALID
+               COMPUTE WS-INDEX = WS-PERIOD-MONTH - WS-OFFSET
+               IF WS-INDEX NOT > 0
+                   COMPUTE WS-INDEX = WS-INDEX + 12
+               MOVE CORR WS-SYSTEM-DATE TO WS-REPORT-DATE
+               MOVE WS-REPORT-DATE TO WS-HEAD-DATE.
+      *
+      *  Balance carried down as of the requested period, in the
+      *  account's natural (debit or credit) direction.
+      *
+       P050-CALC-NATURAL-BALANCE.
+           COMPUTE WS-BALANCE = GLMA-BEGINBAL.
+           PERFORM P060-ADD-PERIOD VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > WS-INDEX.
+           IF GLMA-DRCR NOT = +1
+               MULTIPLY WS-BALANCE BY -1 GIVING WS-BALANCE.
+      *
+       P060-ADD-PERIOD.
+           ADD GLMA-PERIODAMT (WS-SUB) TO WS-BALANCE.
+      *
+      *  Income Statement
+      *
+       P100-PRINT-INCOME-STATEMENT.
+           MOVE "INCOME STATEMENT" TO WS-HEADING-2.
+           PERFORM P900-PRINT-HEADING.
+           MOVE 0 TO WS-TOTAL-INCOME WS-TOTAL-EXPENSE.
+           OPEN INPUT GLMASTF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P110-READ-MAST.
+           PERFORM P120-TEST-INCOME-ACCT UNTIL WS-EOF = "Y".
+           CLOSE GLMASTF.
+           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.
+           MOVE "TOTAL INCOME" TO WS-TOTAL-CAPTION.
+           MOVE WS-TOTAL-INCOME TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           MOVE "TOTAL EXPENSE" TO WS-TOTAL-CAPTION.
+           MOVE WS-TOTAL-EXPENSE TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           COMPUTE WS-NET-INCOME = WS-TOTAL-INCOME - WS-TOTAL-EXPENSE.
+           MOVE "NET INCOME" TO WS-TOTAL-CAPTION.
+           MOVE WS-NET-INCOME TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+      *
+       P110-READ-MAST.
+           READ GLMASTF NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF.
+      *
+       P120-TEST-INCOME-ACCT.
+           IF GLMA-CURHIS = SPACE AND
+              (GLMA-TYPE-INCOME OR GLMA-TYPE-EXPENSE)
+               PERFORM P050-CALC-NATURAL-BALANCE
+               MOVE GLMA-ACCTNO      TO WS-ACCOUNT-NUMBER
+               MOVE GLMA-DESCRIPTION TO WS-DESCRIPTION
+               MOVE WS-BALANCE       TO WS-AMOUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE AFTER 1
+               IF GLMA-TYPE-INCOME
+                   ADD WS-BALANCE TO WS-TOTAL-INCOME
+               ELSE
+                   ADD WS-BALANCE TO WS-TOTAL-EXPENSE.
+           PERFORM P110-READ-MAST.
+      *
+      *  Balance Sheet
+      *
+       P200-PRINT-BALANCE-SHEET.
+           MOVE "BALANCE SHEET" TO WS-HEADING-2.
+           PERFORM P900-PRINT-HEADING.
+           MOVE 0 TO WS-TOTAL-ASSETS WS-TOTAL-LIABILITIES
+                     WS-TOTAL-EQUITY.
+           OPEN INPUT GLMASTF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P110-READ-MAST.
+           PERFORM P210-TEST-BS-ACCT UNTIL WS-EOF = "Y".
+           CLOSE GLMASTF.
+           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.
+           MOVE "TOTAL ASSETS" TO WS-TOTAL-CAPTION.
+           MOVE WS-TOTAL-ASSETS TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           WRITE REPORT-LINE FROM SPACES AFTER 1.
+           MOVE "TOTAL LIABILITIES" TO WS-TOTAL-CAPTION.
+           MOVE WS-TOTAL-LIABILITIES TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           MOVE "CURRENT YEAR EARNINGS" TO WS-TOTAL-CAPTION.
+           MOVE WS-NET-INCOME TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           ADD WS-NET-INCOME TO WS-TOTAL-EQUITY.
+           MOVE "TOTAL EQUITY" TO WS-TOTAL-CAPTION.
+           MOVE WS-TOTAL-EQUITY TO WS-TOTAL-AMOUNT.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.
+           MOVE "TOTAL LIABILITIES + EQUITY" TO WS-TOTAL-CAPTION.
+           COMPUTE WS-TOTAL-AMOUNT = WS-TOTAL-LIABILITIES +
+                                     WS-TOTAL-EQUITY.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+      *
+       P210-TEST-BS-ACCT.
+           IF GLMA-CURHIS = SPACE AND
+              (GLMA-TYPE-ASSET OR GLMA-TYPE-LIABILITY OR
+               GLMA-TYPE-EQUITY)
+               PERFORM P050-CALC-NATURAL-BALANCE
+               MOVE GLMA-ACCTNO      TO WS-ACCOUNT-NUMBER
+               MOVE GLMA-DESCRIPTION TO WS-DESCRIPTION
+               MOVE WS-BALANCE       TO WS-AMOUNT
+               WRITE REPORT-LINE FROM WS-DETAIL-LINE AFTER 1
+               EVALUATE TRUE
+                   WHEN GLMA-TYPE-ASSET
+                       ADD WS-BALANCE TO WS-TOTAL-ASSETS
+                   WHEN GLMA-TYPE-LIABILITY
+                       ADD WS-BALANCE TO WS-TOTAL-LIABILITIES
+                   WHEN GLMA-TYPE-EQUITY
+                       ADD WS-BALANCE TO WS-TOTAL-EQUITY
+               END-EVALUATE.
+           PERFORM P110-READ-MAST.
+      *
+       P900-PRINT-HEADING.
+           WRITE REPORT-LINE FROM WS-HEADING-1 AFTER PAGE.
+           WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 2.
+           WRITE REPORT-LINE FROM SPACES       AFTER 1.

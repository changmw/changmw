@@ -18,10 +18,23 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT GLSYSPF  ASSIGN TO RANDOM  'GLSYSPF'.
+       SELECT GLPWLOGF ASSIGN TO OUTPUT 'GLPWLOGF'.
       *
        DATA DIVISION.
        FILE SECTION.
        COPY "GLSYSPSL.DEF".
+      *
+      *  Password change audit log - one line written every time
+      *      GLSP-PASSWD is rewritten. Old and new values are not
+      *      kept, only the fact that a change happened
+      *
+       FD  GLPWLOGF
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  GLPW-RECORD.
+           05  GLPW-DATE          PIC 9(6).
+           05  GLPW-OPERATOR      PIC X(8).
+           05  GLPW-ACTION        PIC X(20).
       *
        WORKING-STORAGE SECTION.
        01 WS-BLANK-LINE        PIC  X(80) VALUE SPACES.
@@ -35,6 +48,9 @@
        01 WS-EDITING-DONE      PIC  X.
        01 WS-COUNT             PIC  999.
        01 WS-AUTHORISED-ACCESS PIC  X.
+       01 WS-OLD-PASSWD        PIC  X(8).
+       01 WS-OPERATOR-ID       PIC  X(8).
+       01 WS-MASKED-PASSWD     PIC  X(8)  VALUE ALL "*".
       *
        01 WS-SYSDATE.
           03 YEAR              PIC  99.
@@ -55,6 +71,7 @@
            OPEN I-O GLSYSPF.
            PERFORM P001-GET-DATE.
            PERFORM P002-READ-GLSYSPF.
+           MOVE GLSP-PASSWD TO WS-OLD-PASSWD.
            PERFORM P006-SHOW-HEADINGS.
            PERFORM P007-GET-OLD-PASSWORD.
            IF WS-AUTHORISED-ACCESS = 'Y'
@@ -64,10 +81,13 @@
                            WS-EDITING-DONE = '9'
              IF WS-EDITING-DONE = "Y"
                PERFORM P003-WRITE-GLSYSPF
+               IF GLSP-PASSWD NOT = WS-OLD-PASSWD
+                 PERFORM P008-LOG-PASSWORD-CHANGE
+               END-IF
              ELSE
                NEXT SENTENCE
            ELSE
-             DISPLAY "ERR 24 : UNAUTHORISED ACCESS" LINE 24 BEEP
+             DISPLAY "ERR 24 : UNAUTHORISED ACCESS" LINE 24 BELL
            CLOSE GLSYSPF.
            STOP RUN.
       *
@@ -80,6 +100,22 @@
       *
        P003-WRITE-GLSYSPF.
            REWRITE GLSP-RECORD.
+      *
+      *  Audit log entry - written only when the password actually
+      *      changed, not just because the maintenance screen ran
+      *
+       P008-LOG-PASSWORD-CHANGE.
+           DISPLAY "ENTER YOUR OPERATOR ID FOR THE AUDIT LOG :"
+               LINE 24 POSITION 1.
+           ACCEPT  WS-OPERATOR-ID LINE 24 POSITION 45
+                   NO BELL OFF TAB.
+           PERFORM P030-CLEAR-MESSAGE-AREA.
+           OPEN EXTEND GLPWLOGF.
+           MOVE WS-SYSDATE      TO GLPW-DATE.
+           MOVE WS-OPERATOR-ID  TO GLPW-OPERATOR.
+           MOVE "PASSWORD CHANGED" TO GLPW-ACTION.
+           WRITE GLPW-RECORD.
+           CLOSE GLPWLOGF.
       *
        P004-GET-NEW-REC-DEFINITION.
            PERFORM P005-DISPLAY-RECORD.
@@ -92,11 +128,11 @@
        P005-DISPLAY-RECORD.
            DISPLAY "COMPANY NAME:" LINE  7 POSITION 17.
            DISPLAY "PASSWORD:"     LINE 11 POSITION 21.
-           DISPLAY GLSP-CONAME LINE  7 POSITION 31.
-           DISPLAY GLSP-PASSWD LINE 11 POSITION 31.
+           DISPLAY GLSP-CONAME     LINE  7 POSITION 31.
+           DISPLAY WS-MASKED-PASSWD LINE 11 POSITION 31.
       *
        P006-SHOW-HEADINGS.
-           DISPLAY GLSP-CONAME    LINE 1 POSITION 21 ERASE.
+           DISPLAY GLSP-CONAME    LINE 1 POSITION 21 ERASE EOS.
            DISPLAY WS-SCREEN-CODE LINE 1 POSITION  1.
            DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
            DISPLAY WS-SYSNAME     LINE 2 POSITION 30.
@@ -105,20 +141,20 @@
        P007-GET-OLD-PASSWORD.
            DISPLAY "ENTER PASSWORD :" LINE 9 POSITION 21.
            ACCEPT  WS-NEW-PASSWORD LINE 9 POSITION 38
-                   NO BEEP OFF TAB PROMPT.
+                   NO BELL TAB PROMPT SECURE.
            MOVE 'N' TO WS-AUTHORISED-ACCESS.
            IF WS-NEW-PASSWORD = GLSP-PASSWD
              MOVE 'Y' TO WS-AUTHORISED-ACCESS.
       *
        P009-GET-CONAME.
            ACCEPT GLSP-CONAME LINE 7 POSITION 31
-                  NO BEEP TAB UPDATE.
+                  NO BELL TAB UPDATE.
            DISPLAY GLSP-CONAME LINE 7 POSITION 31.
       *
        P010-GET-PASSWD.
            ACCEPT GLSP-PASSWD LINE 11 POSITION 31
-                  NO BEEP TAB UPDATE.
-           DISPLAY GLSP-PASSWD LINE 11 POSITION 31.
+                  NO BELL TAB UPDATE SECURE.
+           DISPLAY WS-MASKED-PASSWD LINE 11 POSITION 31.
            IF GLSP-PASSWD = SPACES
              MOVE "F" TO WS-INPUT-VALIDATION
              DISPLAY "ERR : PASSWORD CANNOT BE BLANK" LINE 24
@@ -144,7 +180,7 @@
            DISPLAY "TYPE 'Y' TO ACCEPT, 'N' TO RE-ENTER, '9' TO DISCARD
       -    "" LINE 24.
            ACCEPT WS-EDITING-DONE LINE 24 POSITION 53
-                  NO BEEP TAB PROMPT.
+                  NO BELL TAB PROMPT.
            PERFORM P030-CLEAR-MESSAGE-AREA.
       *
        P104-GET-CONFIRMATION.

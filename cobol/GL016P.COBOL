@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL016P-VOUCHER-INQUIRY-REVERSAL.
+       AUTHOR.           CHEUNG-TSZ-KIN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program lets the operator look up a voucher  ***
+      ***  already sitting on the open journal (GLJRNLF) by voucher   ***
+      ***  number and, if wanted, reverse it.  A reversal writes a     ***
+      ***  brand new voucher whose detail lines are the same           ***
+      ***  accounts with the amount sign flipped, so the reversal      ***
+      ***  posts through GL018P in the ordinary way and needs no        ***
+      ***  re-keying of the original voucher.  The reversal's new       ***
+      ***  voucher number is auto-assigned from GLSP-NEXT-VOUCHERNO,    ***
+      ***  the same counter GL015P offers for ordinary vouchers, so     ***
+      ***  the two programs never hand out the same number.             ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLJRNLF                               ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO RANDOM 'GLSYSPF'.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLJR-KEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  Open transaction journal file
+           COPY "GLJRNLSL.DEF".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-OPTION              PIC X.
+       01  WS-EOF                 PIC X.
+       01  WS-FOUND               PIC X.
+       01  WS-DUP-FOUND           PIC X.
+       01  WS-LINE-NUM             PIC 99  VALUE 6.
+       01  WS-LINE-COUNT          PIC 99  VALUE 0.
+       01  WS-LOOKUP-VOUCHERNO    PIC X(6).
+       01  WS-NEW-VOUCHERNO       PIC X(6).
+       01  WS-SYSDATE             PIC 9(6).
+       01  WS-EDIT-AMT            PIC -(7)9.99.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-ERR-MESS-1          PIC X(40) VALUE
+           "ERR-500 : VOUCHER NOT FOUND IN GLJRNLF".
+       01  WS-ERR-MESS-2          PIC X(41) VALUE
+           "ERR-510 : NEW VOUCHER NUMBER ALREADY USED".
+       01  WS-MESS-MORE-LINES     PIC X(49) VALUE
+           "*** MORE LINES EXIST THAN SHOWN - SEE GLJRNLF ***".
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+       01  WS-SAVE-RECORD.
+           05  WS-SAVE-VOUCHERNO  PIC X(6).
+           05  WS-SAVE-SEQNO      PIC 9(6).
+           05  WS-SAVE-VOUCHERDT  PIC 9(6).
+           05  WS-SAVE-PARTICULAR PIC X(40).
+           05  WS-SAVE-SOURCE     PIC XX.
+           05  WS-SAVE-AMOUNT     PIC S9(9)V99.
+           05  WS-SAVE-ACCTNO     PIC 9(6).
+           05  WS-SAVE-SYSDATE    PIC 9(6).
+           05  WS-SAVE-STATUS     PIC X.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN I-O GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           PERFORM P010-SHOW-HEADINGS.
+           MOVE SPACE TO WS-OPTION.
+           PERFORM P100-MAIN-LOOP UNTIL WS-OPTION = "Q".
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL016S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "VOUCHER INQUIRY / REVERSAL" LINE 3 POSITION 27.
+      *
+       P100-MAIN-LOOP.
+           DISPLAY WS-BLANK-LINE LINE 5.
+           DISPLAY "VOUCHER NO. (BLANK TO QUIT) : " LINE 5 POSITION 21.
+           ACCEPT  WS-LOOKUP-VOUCHERNO LINE 5 POSITION 52 NO BELL OFF.
+           IF WS-LOOKUP-VOUCHERNO = SPACE
+               MOVE "Q" TO WS-OPTION
+           ELSE
+               PERFORM P200-DISPLAY-VOUCHER
+               IF WS-FOUND = "Y"
+                   PERFORM P300-OFFER-REVERSAL.
+      *
+       P200-DISPLAY-VOUCHER.
+           PERFORM P210-CLEAR-DETAIL-AREA.
+           DISPLAY WS-BLANK-LINE LINE 20.
+           MOVE "N" TO WS-FOUND.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 6 TO WS-LINE-NUM.
+           OPEN INPUT GLJRNLF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P220-READ-GLJR.
+           PERFORM P230-TEST-RECORD UNTIL WS-EOF = "Y".
+           CLOSE GLJRNLF.
+           IF WS-FOUND = "N"
+               DISPLAY WS-ERR-MESS-1 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               IF WS-LINE-COUNT > 14
+                   DISPLAY WS-MESS-MORE-LINES LINE 20 POSITION 16 BELL.
+      *
+       P210-CLEAR-DETAIL-AREA.
+           PERFORM P211-CLEAR-LINE VARYING WS-LINE-NUM FROM 6 BY 1
+               UNTIL WS-LINE-NUM > 19.
+      *
+       P211-CLEAR-LINE.
+           DISPLAY WS-BLANK-LINE LINE WS-LINE-NUM.
+      *
+       P220-READ-GLJR.
+           READ GLJRNLF NEXT RECORD AT END MOVE "Y" TO WS-EOF.
+      *
+       P230-TEST-RECORD.
+           IF GLJR-VOUCHERNO = WS-LOOKUP-VOUCHERNO AND
+              GLJR-STATUS NOT = "V"
+               MOVE "Y" TO WS-FOUND
+               ADD 1 TO WS-LINE-COUNT
+               IF WS-LINE-NUM < 20
+                   DISPLAY GLJR-ACCTNO      LINE WS-LINE-NUM
+                           POSITION 2
+                   DISPLAY GLJR-PARTICULAR  LINE WS-LINE-NUM
+                           POSITION 14
+                   MOVE GLJR-AMOUNT TO WS-EDIT-AMT
+                   DISPLAY WS-EDIT-AMT       LINE WS-LINE-NUM
+                           POSITION 58
+                   ADD 1 TO WS-LINE-NUM.
+           PERFORM P220-READ-GLJR.
+      *
+       P300-OFFER-REVERSAL.
+           DISPLAY "REVERSE THIS VOUCHER ? (Y/N)" LINE 21 POSITION 21.
+           ACCEPT  WS-OPTION LINE 21 POSITION 51 NO BELL OFF.
+           IF WS-OPTION = "Y"
+               PERFORM P310-ACPT-NEW-VOUCHERNO
+               IF WS-DUP-FOUND = "N"
+                   PERFORM P400-WRITE-REVERSAL
+                   PERFORM P330-INCR-VOUCHERNO
+                   DISPLAY "VOUCHER REVERSED - RUN GL018P TO POST"
+                       LINE 24.
+           MOVE SPACE TO WS-OPTION.
+           DISPLAY WS-BLANK-LINE LINE 21.
+           PERFORM P900-DELAY.
+           DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  The reversal's voucher number is auto-assigned from the same
+      *      GLSP-NEXT-VOUCHERNO counter GL015P offers for ordinary
+      *      vouchers, so the two programs never hand out the same
+      *      number - the operator may simply accept it or overtype
+      *      it with a manually chosen number
+       P310-ACPT-NEW-VOUCHERNO.
+           MOVE GLSP-NEXT-VOUCHERNO TO WS-NEW-VOUCHERNO.
+           DISPLAY "NEW VOUCHER NO. FOR REVERSAL : " LINE 22
+               POSITION 21.
+           DISPLAY WS-NEW-VOUCHERNO LINE 22 POSITION 53.
+           ACCEPT  WS-NEW-VOUCHERNO LINE 22 POSITION 53 NO BELL OFF.
+           MOVE "N" TO WS-DUP-FOUND.
+           OPEN INPUT GLJRNLF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P220-READ-GLJR.
+           PERFORM P320-TEST-DUP UNTIL WS-EOF = "Y".
+           CLOSE GLJRNLF.
+           IF WS-DUP-FOUND = "Y"
+               DISPLAY WS-ERR-MESS-2 LINE 24 BELL.
+           DISPLAY WS-BLANK-LINE LINE 22.
+      *
+       P320-TEST-DUP.
+           IF GLJR-VOUCHERNO = WS-NEW-VOUCHERNO AND
+              GLJR-VOUCHERNO NOT = SPACE
+               MOVE "Y" TO WS-DUP-FOUND.
+           PERFORM P220-READ-GLJR.
+      *
+       P400-WRITE-REVERSAL.
+           ACCEPT WS-SYSDATE FROM DATE.
+           OPEN I-O GLJRNLF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P220-READ-GLJR.
+           PERFORM P410-TEST-AND-REVERSE UNTIL WS-EOF = "Y".
+           CLOSE GLJRNLF.
+      *
+       P410-TEST-AND-REVERSE.
+           IF GLJR-VOUCHERNO = WS-LOOKUP-VOUCHERNO AND
+              GLJR-STATUS NOT = "V"
+               PERFORM P420-APPEND-REVERSED-LINE.
+           PERFORM P220-READ-GLJR.
+      *
+      *  The reversed line keeps the original line's GLJR-SEQNO but
+      *      moves it under the new voucher number - this stays a
+      *      unique key since P310-ACPT-NEW-VOUCHERNO already checked
+      *      that the new voucher number is not already in use
+       P420-APPEND-REVERSED-LINE.
+           MOVE GLJR-RECORD TO WS-SAVE-RECORD.
+           MOVE WS-NEW-VOUCHERNO      TO GLJR-VOUCHERNO.
+           MOVE WS-SAVE-SEQNO         TO GLJR-SEQNO.
+           MOVE WS-SYSDATE            TO GLJR-VOUCHERDT.
+           MOVE WS-SAVE-PARTICULAR    TO GLJR-PARTICULAR.
+           MOVE WS-SAVE-SOURCE        TO GLJR-SOURCE.
+           COMPUTE GLJR-AMOUNT = WS-SAVE-AMOUNT * -1.
+           MOVE WS-SAVE-ACCTNO        TO GLJR-ACCTNO.
+           MOVE WS-SYSDATE            TO GLJR-SYSDATE.
+           MOVE SPACE                 TO GLJR-STATUS.
+           WRITE GLJR-RECORD.
+      *
+      *  Advance the auto-assigned voucher number sequence so the
+      *      next voucher offered, by either this program or GL015P,
+      *      is not the one just used for this reversal
+       P330-INCR-VOUCHERNO.
+           ADD 1 TO GLSP-NEXT-VOUCHERNO.
+           REWRITE GLSP-RECORD.
+      *
+       P900-DELAY.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 23 POSITION 25.
+           ACCEPT WS-OPTION LINE 23 POSITION 79 NO BELL OFF.
+           MOVE SPACE TO WS-OPTION.
+           DISPLAY WS-BLANK-LINE LINE 23.

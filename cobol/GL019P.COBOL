@@ -7,13 +7,36 @@
       *    Program Description :
       *         This program reports the activities of each G/L account
       *    for a selected range of periods.  It prompts for the
-      *    beginning date and the ending date (by months).  The output
-      *    gives the transaction details of each G/L account that have
-      *    been made within the selected range of periods.
-      *
-      *    Input file(s)  : GLT001F, GLMASTF, GLSYSPF
-      *    Output file(s) : GL019R
-      *
+      *    beginning date and the ending date (by months), and an
+      *    optional account number range to limit the report to one
+      *    account or a handful of accounts.  The output gives the
+      *    transaction details of each G/L account that have been
+      *    made within the selected range of periods.
+      *
+      *    Input file(s)  : GLT001F, GLMASTF, GLSYSPF, GL019CKF
+      *    Output file(s) : GL019R, GL019CKF
+      *
+      *    GLJRNLHF (GLT001F) is processed account by account, in the
+      *    order the posting run appended it, via the control break in
+      *    P200-READ-AND-PROCESS.  GLJRNLHF is only sorted by account
+      *    within the batch each posting run appends - later batches
+      *    start their own account sequence further down the file, so
+      *    an account number can recur in a later, non-contiguous
+      *    group.  For that reason the checkpoint is not kept as "the
+      *    last account printed" but as the count of physical records
+      *    read from GLJRNLHF (WS-REC-COUNT) up to and including the
+      *    account P260-SAVE-CHECKPOINT just finished.  If the same
+      *    date range, account filter AND output format (print or CSV)
+      *    is re-run and a checkpoint is still on file, the operator
+      *    can resume - the read pass still starts from the top of
+      *    GLJRNLHF (it is a plain sequential file), but P190-READ
+      *    discards records purely by that saved position, regardless
+      *    of account number, until it reaches the point the prior run
+      *    left off, so the report continues from there instead of
+      *    being paged through again from page 1.  A checkpoint saved
+      *    under one output format is never offered to a run asking
+      *    for the other format, since the skipped records would be
+      *    silently missing from whichever file is produced.
       *
        PROGRAM-ID.      GL019P-PRINT-ACTIVITY-LIST.
        AUTHOR.          CHAN-HON-PIU.
@@ -31,6 +54,8 @@
               ORGANIZATION IS INDEXED
               RECORD KEY IS GLMA-KEY.
        SELECT GLACTLST ASSIGN TO PRINT 'GL019R'.
+       SELECT GLACTCSV ASSIGN TO 'GL019C'.
+       SELECT GL019CKF ASSIGN TO RANDOM 'GL019CKF'.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -42,6 +67,34 @@
            LABEL RECORDS ARE OMITTED
            DATA RECORD IS REPORT-LINE.
        01  REPORT-LINE              PIC X(80).
+      *
+      *  Alternate CSV output - same account/date/particular/debit/
+      *      credit detail as GLACTLST, one comma-delimited row per
+      *      transaction, for pulling a period's activity into a
+      *      spreadsheet instead of re-keying numbers off the report
+       FD  GLACTCSV
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS CSV-RECORD.
+       01  CSV-RECORD                PIC X(100).
+      *
+      *  Restart checkpoint - one record, holding the GLJRNLHF record
+      *      count read through for a given date range / account
+      *      filter / output format, so a re-run of the same report
+      *      can skip straight past it instead of printing the whole
+      *      thing over again
+       FD  GL019CKF
+           LABEL RECORDS ARE STANDARD.
+      *
+       01  CK-RECORD.
+           05  CK-HAS-CHECKPOINT        PIC X.
+               88  CK-CHECKPOINT-SET    VALUE 'Y'.
+           05  CK-START-DATE            PIC 9(6).
+           05  CK-END-DATE              PIC 9(6).
+           05  CK-ACCT-FROM             PIC 9(6).
+           05  CK-ACCT-TO               PIC 9(6).
+           05  CK-OUTPUT-MODE           PIC X.
+           05  CK-LAST-ACCTNO           PIC 9(6).
+           05  CK-REC-COUNT             PIC 9(8).
       *
        WORKING-STORAGE SECTION.
        01  WS-HEADING-1.
@@ -141,6 +194,17 @@
            05  FILLER              PIC X(13) VALUE
                'TO    :   /  '.
            05  FILLER              PIC X(27) VALUE '   (MM/YY)'.
+      *
+       01  WS-SCREEN-BODY-3.
+           05  FILLER              PIC X(23) VALUE SPACES.
+           05  FILLER              PIC X(19) VALUE
+               'ACCOUNT NO. FROM : '.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(7)  VALUE
+               '  TO : '.
+           05  FILLER              PIC X(6)  VALUE SPACES.
+           05  FILLER              PIC X(19) VALUE
+               '  (DEFAULT=ALL)'.
       *
        01  WS-SCREEN-VERIFY.
            05  FILLER              PIC X(32) VALUE SPACES.
@@ -213,6 +277,36 @@
            05  WS-TEMP-YEAR        PIC 99.
            05  WS-TEMP-MONTH       PIC 99.
            05  WS-TEMP-DAY         PIC 99.
+      *
+       01  WS-FILTER-ACCT-FROM     PIC 9(6).
+       01  WS-FILTER-ACCT-TO       PIC 9(6).
+      *
+       01  WS-SKIPPING              PIC X VALUE 'N'.
+       01  WS-REC-COUNT             PIC 9(8) VALUE 0.
+       01  WS-CK-REC-COUNT          PIC 9(8) VALUE 0.
+       01  WS-RESUME-OPTION         PIC X VALUE 'N'.
+      *
+       01  WS-OUTPUT-MODE           PIC X VALUE 'P'.
+           88  WS-OUTPUT-PRINT      VALUE 'P'.
+           88  WS-OUTPUT-CSV        VALUE 'C'.
+      *
+      *  One comma-delimited detail row for GLACTCSV
+       01  WS-CSV-LINE.
+           05  WS-CSV-ACCTNO        PIC 9(6).
+           05  FILLER               PIC X VALUE ','.
+           05  WS-CSV-DAY           PIC 99.
+           05  FILLER               PIC X VALUE '/'.
+           05  WS-CSV-MONTH         PIC 99.
+           05  FILLER               PIC X VALUE '/'.
+           05  WS-CSV-YEAR          PIC 99.
+           05  FILLER               PIC X VALUE ','.
+           05  FILLER               PIC X VALUE '"'.
+           05  WS-CSV-PARTICULAR    PIC X(40).
+           05  FILLER               PIC X VALUE '"'.
+           05  FILLER               PIC X VALUE ','.
+           05  WS-CSV-DEBIT         PIC Z(8)9.99.
+           05  FILLER               PIC X VALUE ','.
+           05  WS-CSV-CREDIT        PIC Z(8)9.99.
       *
        01  WS-KEY       PIC X.
       /
@@ -224,7 +318,9 @@
       *
        P000-MAIN.
            OPEN INPUT GLJRNLHF, GLSYSPF, GLMASTF
-                OUTPUT GLACTLST.
+                OUTPUT GLACTLST, GLACTCSV
+                I-O    GL019CKF.
+           READ GL019CKF.
            PERFORM P050-INIT.
            PERFORM P100-DISPLAY-SCREEN.
            PERFORM P150-INITIALIZATION-VARIABLE.
@@ -237,8 +333,11 @@
            ELSE
                MOVE 'NO RECORD WITHIN THE PERIOD.' TO WS-SCREEN-MESSAGE
                DISPLAY WS-SCREEN-MESSAGE LINE 24.
+           MOVE 'N' TO CK-HAS-CHECKPOINT.
+           REWRITE CK-RECORD.
            PERFORM P990-DELAY.
-           CLOSE GLJRNLHF, GLSYSPF, GLMASTF, GLACTLST.
+           CLOSE GLJRNLHF, GLSYSPF, GLMASTF, GLACTLST, GLACTCSV,
+                 GL019CKF.
            STOP RUN.
       *
       *
@@ -248,17 +347,52 @@
        P100-DISPLAY-SCREEN.
            MOVE 1 TO WS-START-DAY.
            MOVE 99 TO WS-END-DAY.
-           DISPLAY WS-SCREEN-HEADING-1 LINE 1 ERASE.
+           MOVE 0 TO WS-FILTER-ACCT-FROM.
+           MOVE 999999 TO WS-FILTER-ACCT-TO.
+           DISPLAY WS-SCREEN-HEADING-1 LINE 1 ERASE EOS.
            DISPLAY WS-SCREEN-HEADING-2 LINE 2.
            DISPLAY WS-SCREEN-HEADING-3 LINE 3.
            DISPLAY WS-SCREEN-BODY-1 LINE 10.
            DISPLAY WS-SCREEN-BODY-2 LINE 12.
+           DISPLAY WS-SCREEN-BODY-3 LINE 14.
+           DISPLAY WS-FILTER-ACCT-FROM LINE 14 POSITION 43.
+           DISPLAY WS-FILTER-ACCT-TO   LINE 14 POSITION 56.
+           MOVE 'P' TO WS-OUTPUT-MODE.
+           DISPLAY 'OUTPUT FORMAT (P)RINT OR (C)SV : ' LINE 16
+                   POSITION 23.
+           DISPLAY WS-OUTPUT-MODE LINE 16 POSITION 57.
            DISPLAY WS-SCREEN-VERIFY LINE 18.
            PERFORM P150-ACCEPT-PERIOD UNTIL WS-DATE-VALID = 'Y'.
+           PERFORM P170-CHECK-CHECKPOINT.
            MOVE 'PROCESSING... PLEASE WAIT.' TO WS-SCREEN-MESSAGE.
            DISPLAY WS-SCREEN-MESSAGE LINE 24.
       *
       *
+      *    If a checkpoint on file matches this exact date range and
+      *    account filter, offer to resume from the account after the
+      *    last one it finished instead of starting over.
+      *
+      *
+       P170-CHECK-CHECKPOINT.
+           MOVE 'N' TO WS-SKIPPING.
+           IF CK-HAS-CHECKPOINT = 'Y' AND
+              CK-START-DATE = WS-START-DATE AND
+              CK-END-DATE = WS-END-DATE AND
+              CK-ACCT-FROM = WS-FILTER-ACCT-FROM AND
+              CK-ACCT-TO = WS-FILTER-ACCT-TO AND
+              CK-OUTPUT-MODE = WS-OUTPUT-MODE
+               DISPLAY 'A CHECKPOINT WAS FOUND FOR THIS REPORT.'
+                   LINE 20 POSITION 21
+               DISPLAY 'RESUME AFTER THE LAST ACCOUNT PRINTED ? (Y/N)'
+                   LINE 21 POSITION 21
+               ACCEPT WS-RESUME-OPTION LINE 21 POSITION 68 NO BELL TAB
+               DISPLAY SPACE LINE 20 POSITION 21
+               DISPLAY SPACE LINE 21 POSITION 21
+               IF WS-RESUME-OPTION = 'Y'
+                   MOVE 'Y' TO WS-SKIPPING
+                   MOVE CK-REC-COUNT TO WS-CK-REC-COUNT.
+      *
+      *
       *    Accept user's input of period for printing activity list.
       *    Also prompt the user to let him to verify his input.
       *
@@ -267,11 +401,14 @@
       *
       *
        P150-ACCEPT-PERIOD.
-           ACCEPT WS-START-MONTH LINE 10 POSITION 49 NO BEEP
-           ACCEPT WS-START-YEAR LINE 10 POSITION 52 NO BEEP
-           ACCEPT WS-END-MONTH LINE 12 POSITION 49 NO BEEP
-           ACCEPT WS-END-YEAR LINE 12 POSITION 52 NO BEEP
-           ACCEPT WS-VERIFY LINE 18 POSITION 49 NO BEEP TAB.
+           ACCEPT WS-START-MONTH LINE 10 POSITION 49 NO BELL
+           ACCEPT WS-START-YEAR LINE 10 POSITION 52 NO BELL
+           ACCEPT WS-END-MONTH LINE 12 POSITION 49 NO BELL
+           ACCEPT WS-END-YEAR LINE 12 POSITION 52 NO BELL
+           ACCEPT WS-FILTER-ACCT-FROM LINE 14 POSITION 43 NO BELL UPDATE
+           ACCEPT WS-FILTER-ACCT-TO   LINE 14 POSITION 56 NO BELL UPDATE
+           ACCEPT WS-OUTPUT-MODE      LINE 16 POSITION 57 NO BELL UPDATE
+           ACCEPT WS-VERIFY LINE 18 POSITION 49 NO BELL TAB.
            IF WS-VERIFY = 'Y'
                PERFORM P160-TEST-DATE
            ELSE
@@ -279,6 +416,9 @@
                DISPLAY WS-BLANK LINE 10 POSITION 52
                DISPLAY WS-BLANK LINE 12 POSITION 49
                DISPLAY WS-BLANK LINE 12 POSITION 52
+               DISPLAY WS-FILTER-ACCT-FROM LINE 14 POSITION 43
+               DISPLAY WS-FILTER-ACCT-TO   LINE 14 POSITION 56
+               DISPLAY WS-OUTPUT-MODE      LINE 16 POSITION 57
                DISPLAY SPACE LINE 18 POSITION 49
                MOVE 'N' TO WS-DATE-VALID.
       *
@@ -291,18 +431,18 @@
            IF WS-START-DATE > WS-END-DATE
                MOVE 'N' TO WS-DATE-VALID
                MOVE 'ERR-210 : INVALID PERIOD' TO WS-SCREEN-MESSAGE
-               DISPLAY WS-SCREEN-MESSAGE LINE 24 BEEP
+               DISPLAY WS-SCREEN-MESSAGE LINE 24 BELL
            ELSE
                IF GLSP-POSDATE < WS-END-DATE
                    MOVE 'ERR-290 : TRANSACTIONS NOT POSTED'
                    TO WS-SCREEN-MESSAGE
-                   DISPLAY WS-SCREEN-MESSAGE LINE 24 BEEP
+                   DISPLAY WS-SCREEN-MESSAGE LINE 24 BELL
                ELSE
                    IF ((WS-START-YEAR < WS-END-YEAR) AND
                       (WS-START-MONTH < WS-END-MONTH))
                        MOVE 'ERR-210 : INVALID PERIOD' TO
                        WS-SCREEN-MESSAGE
-                       DISPLAY WS-SCREEN-MESSAGE LINE 24 BEEP
+                       DISPLAY WS-SCREEN-MESSAGE LINE 24 BELL
                    ELSE
                        PERFORM P500-CALCULATE-WS-START-INDEX
                        PERFORM P600-CALCULATE-WS-END-INDEX
@@ -310,9 +450,22 @@
                           (WS-START-INDEX NOT < WS-END-INDEX))
                            MOVE 'ERR-210 : INVALID PERIOD'
                            TO WS-SCREEN-MESSAGE
-                           DISPLAY WS-SCREEN-MESSAGE LINE 24 BEEP
+                           DISPLAY WS-SCREEN-MESSAGE LINE 24 BELL
                        ELSE
-                           MOVE 'Y' TO WS-DATE-VALID.
+                           IF WS-FILTER-ACCT-FROM > WS-FILTER-ACCT-TO
+                               MOVE 'ERR-215 : INVALID ACCOUNT RANGE'
+                               TO WS-SCREEN-MESSAGE
+                               DISPLAY WS-SCREEN-MESSAGE LINE 24 BELL
+                           ELSE
+                               IF NOT (WS-OUTPUT-PRINT
+                                       OR WS-OUTPUT-CSV)
+                                   MOVE
+                                   'ERR-220 : INVALID OUTPUT FORMAT'
+                                   TO WS-SCREEN-MESSAGE
+                                   DISPLAY WS-SCREEN-MESSAGE
+                                           LINE 24 BELL
+                               ELSE
+                                   MOVE 'Y' TO WS-DATE-VALID.
       *
        P500-CALCULATE-WS-START-INDEX.
            COMPUTE WS-START-INDEX = WS-START-MONTH - WS-OFFSET.
@@ -347,10 +500,15 @@
       *
        P150-INITIALIZATION-VARIABLE.
            MOVE 'N' TO WS-EOF.
+           MOVE ZERO TO WS-REC-COUNT.
            MOVE ZERO TO WS-PAGE-NO.
            MOVE ZERO TO WS-LINE-COUNT.
            MOVE ZERO TO WS-TOTAL-CREDITS.
            MOVE ZERO TO WS-TOTAL-DEBITS.
+           IF WS-OUTPUT-CSV
+               MOVE 'ACCTNO,DATE,PARTICULAR,DEBIT,CREDIT'
+                    TO CSV-RECORD
+               WRITE CSV-RECORD.
 
            PERFORM P180-READ-FILE.
            IF WS-VALID = 'Y'
@@ -363,14 +521,6 @@
       *
       *
        P700-PRINT-HEADING.
-           MOVE ZERO TO WS-LINE-COUNT.
-           ADD 1 TO WS-PAGE-NO.
-           MOVE WS-PAGE-NO TO WS-PAGE-NUMBER.
-           WRITE REPORT-LINE FROM WS-HEADING-1 AFTER PAGE.
-           WRITE REPORT-LINE FROM WS-HEADING-1 AFTER 0.
-           WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 2.
-           WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 0.
-
            MOVE GLJRH-ACCTNO TO TEMP-ACCT-NO.
            MOVE GLJRH-VOUCHERDT TO WS-JRN-DATE.
            MOVE WS-JRN-MONTH TO TEMP-MONTH.
@@ -379,16 +529,24 @@
            MOVE TEMP-ACCT-NO TO GLMA-ACCTNO.
            MOVE SPACE TO GLMA-CURHIS.
            READ GLMASTF.
-           MOVE GLMA-ACCTNO TO WS-ACCOUNT-NUMBER.
-           MOVE GLMA-DESCRIPTION TO WS-DESCRIPTION.
-           WRITE REPORT-LINE FROM WS-HEADING-3 AFTER 5.
-           MOVE SPACE TO WS-ACCOUNT-NUMBER.
-           MOVE SPACE TO WS-DESCRIPTION.
-           WRITE REPORT-LINE FROM WS-HEADING-3 AFTER 0.
-           WRITE REPORT-LINE FROM WS-HEADING-4 AFTER 2.
-           WRITE REPORT-LINE FROM WS-HEADING-4 AFTER 0.
-           WRITE REPORT-LINE FROM SPACES AFTER 1.
-           ADD 8 TO WS-LINE-COUNT.
+           IF WS-OUTPUT-PRINT
+               MOVE ZERO TO WS-LINE-COUNT
+               ADD 1 TO WS-PAGE-NO
+               MOVE WS-PAGE-NO TO WS-PAGE-NUMBER
+               WRITE REPORT-LINE FROM WS-HEADING-1 AFTER PAGE
+               WRITE REPORT-LINE FROM WS-HEADING-1 AFTER 0
+               WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 2
+               WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 0
+               MOVE GLMA-ACCTNO TO WS-ACCOUNT-NUMBER
+               MOVE GLMA-DESCRIPTION TO WS-DESCRIPTION
+               WRITE REPORT-LINE FROM WS-HEADING-3 AFTER 5
+               MOVE SPACE TO WS-ACCOUNT-NUMBER
+               MOVE SPACE TO WS-DESCRIPTION
+               WRITE REPORT-LINE FROM WS-HEADING-3 AFTER 0
+               WRITE REPORT-LINE FROM WS-HEADING-4 AFTER 2
+               WRITE REPORT-LINE FROM WS-HEADING-4 AFTER 0
+               WRITE REPORT-LINE FROM SPACES AFTER 1
+               ADD 8 TO WS-LINE-COUNT.
       *
        P550-COMPUTE-WS-INDEX.
            COMPUTE WS-INDEX = WS-JRN-MONTH - WS-OFFSET.
@@ -440,9 +598,10 @@
                        MOVE WS-BALANCE-B-D TO WS-DEBITS
                        SUBTRACT WS-BALANCE-B-D FROM WS-TOTAL-DEBITS.
            MOVE 'BALANCE B/D' TO WS-PARTICULAR.
-           WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1.
-           MOVE SPACE TO WS-REPORT-LINE.
-           ADD 1 TO WS-LINE-COUNT.
+           IF WS-OUTPUT-PRINT
+               WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1
+               MOVE SPACE TO WS-REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT.
       *
        P830-MOVE-BEGINBAL.
            IF GLMA-BEGINBAL NOT < 0
@@ -498,21 +657,26 @@
                    MOVE WS-BALANCE-C-D TO WS-CREDITS
                    ADD WS-BALANCE-C-D TO WS-TOTAL-CREDITS.
            MOVE 'BALANCE C/D' TO WS-PARTICULAR.
-           WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1.
-           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.
            MOVE WS-TOTAL-DEBITS TO WS-DEBITS-TOTAL.
            MOVE WS-TOTAL-CREDITS TO WS-CREDITS-TOTAL.
-           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
-           WRITE REPORT-LINE FROM WS-EQUAL-LINE AFTER 1.
-           WRITE REPORT-LINE FROM SPACES AFTER 1.
-           ADD 5 TO WS-LINE-COUNT.
-           MOVE SPACE TO WS-REPORT-LINE.
+           IF WS-OUTPUT-PRINT
+               WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1
+               WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1
+               WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1
+               WRITE REPORT-LINE FROM WS-EQUAL-LINE AFTER 1
+               WRITE REPORT-LINE FROM SPACES AFTER 1
+               ADD 5 TO WS-LINE-COUNT
+               MOVE SPACE TO WS-REPORT-LINE.
            MOVE ZERO TO WS-TOTAL-CREDITS.
            MOVE ZERO TO WS-TOTAL-DEBITS.
       *
       *
       *    Routine to read a valid record in journal transaction
-      *    history file with the period to be printed.
+      *    history file with the period to be printed.  On a resumed
+      *    run, records are discarded purely by their physical
+      *    position in GLJRNLHF (WS-REC-COUNT against the checkpointed
+      *    WS-CK-REC-COUNT), never by account number, since the same
+      *    account can recur in a later batch further down the file.
       *
       *
        P180-READ-FILE.
@@ -521,10 +685,18 @@
       *
        P190-READ.
            READ GLJRNLHF AT END MOVE 'Y' TO WS-EOF.
-           IF ((GLJRH-VOUCHERDT NOT < WS-START-DATE) AND
-               (GLJRH-VOUCHERDT < WS-END-DATE))
-               MOVE GLJRH-VOUCHERDT TO WS-JRN-DATE
-               MOVE 'Y' TO WS-VALID.
+           IF WS-EOF NOT = 'Y'
+               ADD 1 TO WS-REC-COUNT.
+           IF WS-SKIPPING = 'Y' AND WS-REC-COUNT NOT > WS-CK-REC-COUNT
+               CONTINUE
+           ELSE
+               MOVE 'N' TO WS-SKIPPING
+               IF ((GLJRH-VOUCHERDT NOT < WS-START-DATE) AND
+                   (GLJRH-VOUCHERDT < WS-END-DATE) AND
+                   (GLJRH-ACCTNO NOT < WS-FILTER-ACCT-FROM) AND
+                   (GLJRH-ACCTNO NOT > WS-FILTER-ACCT-TO))
+                   MOVE GLJRH-VOUCHERDT TO WS-JRN-DATE
+                   MOVE 'Y' TO WS-VALID.
       *
       *
       *    One control break for account number.
@@ -575,19 +747,59 @@
               ELSE
                   MOVE GLJRH-AMOUNT TO WS-DEBITS
                   SUBTRACT GLJRH-AMOUNT FROM WS-TOTAL-DEBITS.
-           WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1.
-           MOVE SPACE TO WS-REPORT-LINE.
-           ADD 1 TO WS-LINE-COUNT.
+           IF WS-OUTPUT-PRINT
+               WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1
+               MOVE SPACE TO WS-REPORT-LINE
+               ADD 1 TO WS-LINE-COUNT
+           ELSE
+               PERFORM P1010-WRITE-CSV-LINE.
 
            MOVE WS-JRN-YEAR TO WS-TEMP-YEAR.
            MOVE WS-JRN-MONTH TO WS-TEMP-MONTH.
            MOVE WS-JRN-DAY TO WS-TEMP-DAY.
+      *
+      *
+      *    Routine to write one comma-delimited detail row to
+      *    GLACTCSV, carrying the same account/date/particular/
+      *    debit/credit detail as the REPORT-LINE this record
+      *    would otherwise have printed.
+      *
+      *
+       P1010-WRITE-CSV-LINE.
+           MOVE TEMP-ACCT-NO TO WS-CSV-ACCTNO.
+           MOVE WS-JRN-DAY TO WS-CSV-DAY.
+           MOVE WS-JRN-MONTH TO WS-CSV-MONTH.
+           MOVE WS-JRN-YEAR TO WS-CSV-YEAR.
+           MOVE WS-PARTICULAR TO WS-CSV-PARTICULAR.
+           MOVE WS-DEBITS TO WS-CSV-DEBIT.
+           MOVE WS-CREDITS TO WS-CSV-CREDIT.
+           WRITE CSV-RECORD FROM WS-CSV-LINE.
       *
        P250-PRINT-ACCOUNT-RTN.
            PERFORM P900-PRINT-BALANCE-C-D.
+           PERFORM P260-SAVE-CHECKPOINT.
            PERFORM P700-PRINT-HEADING.
            PERFORM P800-PRINT-BALANCE-B-D.
            PERFORM P1000-PROCESS-RECORD.
+      *
+      *
+      *    Record the account just finished as the checkpoint, so a
+      *    re-run with the same parameters can resume after it.
+      *
+      *
+       P260-SAVE-CHECKPOINT.
+           MOVE 'Y' TO CK-HAS-CHECKPOINT.
+           MOVE TEMP-ACCT-NO TO CK-LAST-ACCTNO.
+           MOVE WS-START-DATE TO CK-START-DATE.
+           MOVE WS-END-DATE TO CK-END-DATE.
+           MOVE WS-FILTER-ACCT-FROM TO CK-ACCT-FROM.
+           MOVE WS-FILTER-ACCT-TO TO CK-ACCT-TO.
+           MOVE WS-OUTPUT-MODE TO CK-OUTPUT-MODE.
+      *    GLJRH-RECORD at this point already holds the next account's
+      *    first record, read ahead to detect this control break, so
+      *    the position saved is one record short of it.
+           COMPUTE CK-REC-COUNT = WS-REC-COUNT - 1.
+           REWRITE CK-RECORD.
       *
        P410-MOVE-START-DATE.
            MOVE 1 TO WS-VOUCHER-DAY.
@@ -622,5 +834,5 @@
       *
        P990-DELAY.
            DISPLAY 'PRESS ANY TO CONTINUE ...' LINE 24 POSITION 50.
-           ACCEPT WS-KEY LINE 24 POSITION 79 NO BEEP OFF.
-
\ No newline at end of file
+           ACCEPT WS-KEY LINE 24 POSITION 79 NO BELL OFF.
+
\ No newline at end of file

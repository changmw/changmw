@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL026P-BUDGET-MAINTENANCE.
+       AUTHOR.           CHEUNG-TSZ-KIN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program keys in and maintains the twelve     ***
+      ***  monthly budget amounts (GLMA-BUDGETAMT) held against a      ***
+      ***  current account (GLMA-CURHIS = SPACE) on GLMASTF.  The      ***
+      ***  operator selects an account, is shown the budget           ***
+      ***  currently on file for each of the twelve fiscal periods,    ***
+      ***  and may key a new amount over any period or leave it        ***
+      ***  unchanged.                                                 ***
+      ***                                                           ***
+      ***  I-O FILES : GLMASTF                                        ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLMA-KEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-MAS-VALID           PIC X.
+       01  WS-SUB                 PIC 99.
+       01  WS-EDIT-AMT            PIC -(8)9.99.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-LINE-NUM             PIC 99.
+       01  WS-KEY                 PIC X.
+       01  WS-ERR-MESS-1          PIC X(40) VALUE
+           "ERR-410 : ACCOUNT NOT FOUND ON GLMASTF".
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           OPEN I-O GLMASTF.
+           PERFORM P010-SHOW-HEADINGS.
+           MOVE 0 TO GLMA-ACCTNO.
+           PERFORM P100-ACPT-ACCOUNT UNTIL GLMA-ACCTNO = 0.
+           CLOSE GLMASTF.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL026S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "BUDGET MAINTENANCE"    LINE 3 POSITION 31.
+      *
+       P100-ACPT-ACCOUNT.
+           DISPLAY WS-BLANK-LINE LINE 5.
+           DISPLAY "A/C NO. (0 TO QUIT) : " LINE 5 POSITION 21.
+           ACCEPT  GLMA-ACCTNO LINE 5 POSITION 44 NO BELL OFF.
+           IF GLMA-ACCTNO NOT = 0
+               MOVE SPACE TO GLMA-CURHIS
+               PERFORM P110-READ-MAST
+               IF WS-MAS-VALID = "N"
+                   DISPLAY WS-ERR-MESS-1 LINE 24 BELL
+                   PERFORM P900-DELAY
+                   DISPLAY WS-BLANK-LINE LINE 24
+               ELSE
+                   PERFORM P200-MAINTAIN-BUDGET.
+      *
+       P110-READ-MAST.
+           MOVE "Y" TO WS-MAS-VALID.
+           READ GLMASTF RECORD INVALID KEY
+               MOVE "N" TO WS-MAS-VALID.
+      *
+       P200-MAINTAIN-BUDGET.
+           DISPLAY GLMA-DESCRIPTION LINE 5 POSITION 50.
+           DISPLAY "PD"          LINE  7 POSITION 21.
+           DISPLAY "CURRENT BUDGET"   LINE  7 POSITION 28.
+           DISPLAY "NEW BUDGET"       LINE  7 POSITION 50.
+           PERFORM P210-ACPT-PERIOD VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 12.
+           REWRITE GLMA-RECORD INVALID KEY
+               DISPLAY "ERR-050 : ERROR REWRITING GLMASTF" LINE 24
+           NOT INVALID KEY
+               DISPLAY "BUDGET UPDATED ON GLMASTF" LINE 24
+           END-REWRITE.
+           PERFORM P900-DELAY.
+           DISPLAY WS-BLANK-LINE LINE 24.
+      *
+       P210-ACPT-PERIOD.
+           COMPUTE WS-LINE-NUM = WS-SUB + 8.
+           DISPLAY WS-SUB LINE WS-LINE-NUM POSITION 21.
+           MOVE GLMA-BUDGETAMT (WS-SUB) TO WS-EDIT-AMT.
+           DISPLAY WS-EDIT-AMT LINE WS-LINE-NUM POSITION 26.
+           MOVE GLMA-BUDGETAMT (WS-SUB) TO WS-EDIT-AMT.
+           ACCEPT WS-EDIT-AMT LINE WS-LINE-NUM POSITION 50 NO BELL OFF.
+           MOVE WS-EDIT-AMT TO GLMA-BUDGETAMT (WS-SUB).
+      *
+       P900-DELAY.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 23 POSITION 25.
+           ACCEPT WS-KEY LINE 23 POSITION 79 NO BELL OFF.
+           DISPLAY WS-BLANK-LINE LINE 23.

@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL013P-RECURRING-JOURNAL-TEMPLATE-MAINT.
+       AUTHOR.           LO YAT WAH.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program maintains recurring/standing         ***
+      ***  journal entry templates on GLTMPLF - account, particular  ***
+      ***  and amount lines saved under a template name for entries  ***
+      ***  posted every period (rent allocation, depreciation,       ***
+      ***  inter-department recharges and the like). GL015P's        ***
+      ***  voucher entry screen can recall a template by name and    ***
+      ***  post it as a new voucher instead of the lines being       ***
+      ***  keyed from scratch every time. The user must enter the    ***
+      ***  system password before a template can be added, changed   ***
+      ***  or deleted.                                               ***
+      ***                                                           ***
+      ***  I-O FILES : GLTMPLF, GLSYSPF, GLMASTF                     ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLTMPLF   ASSIGN       TO RANDOM 'GLTMPLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLTM-NAME.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+      *  Recurring journal template file
+           COPY "GLTMPLSL.DEF".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-NEW-PASSWORD        PIC X(8).
+       01  WS-AUTHORISED-ACCESS   PIC X.
+       01  WS-OPTION              PIC X.
+           88  WS-OPT-ADD         VALUE "1".
+           88  WS-OPT-CHANGE      VALUE "2".
+           88  WS-OPT-DELETE      VALUE "3".
+           88  WS-OPT-QUIT        VALUE "9".
+       01  WS-TMP-VALID           PIC X.
+       01  WS-MAS-VALID           PIC X.
+       01  WS-EDITING-DONE        PIC X.
+       01  WS-LINE-NUM            PIC 99.
+       01  WS-LN-ACCTNO           PIC 9(6).
+       01  WS-LN-PARTICULAR       PIC X(40).
+       01  WS-LN-DEBIT            PIC S9(8)V99.
+       01  WS-LN-CREDIT           PIC S9(8)V99.
+       01  WS-LN-AMOUNT           PIC S9(9)V99.
+       01  WS-SUB                 PIC 99.
+       01  WS-EDIT                PIC -(8)9.99  BLANK WHEN ZERO.
+       01  WS-SYSDATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-ERR-MESS-1          PIC X(51)  VALUE
+           "ERR-440 : TEMPLATE ALREADY EXISTS".
+       01  WS-ERR-MESS-2          PIC X(51)  VALUE
+           "ERR-450 : TEMPLATE NOT FOUND ON GLTMPLF".
+       01  WS-ERR-MESS-5          PIC X(51)  VALUE
+           "ERR-090 : ACCOUNT NOT FOUND IN GLMASTF".
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           PERFORM P010-SHOW-HEADINGS.
+           PERFORM P020-GET-PASSWORD.
+           IF WS-AUTHORISED-ACCESS = "Y"
+               OPEN I-O GLMASTF
+                    I-O GLTMPLF
+               MOVE SPACE TO WS-OPTION
+               PERFORM P100-MAIN-MENU UNTIL WS-OPT-QUIT
+               CLOSE GLMASTF
+               CLOSE GLTMPLF
+           ELSE
+               DISPLAY "ERR 24 : UNAUTHORISED ACCESS" LINE 24 BELL.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSDATE FROM DATE.
+           MOVE CORR WS-SYSDATE TO WS-SCREEN-DATE.
+           DISPLAY "GL013S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "RECURRING JOURNAL TEMPLATE MAINTENANCE"
+                                   LINE 3 POSITION 21.
+      *
+       P020-GET-PASSWORD.
+           DISPLAY "ENTER PASSWORD :" LINE 9 POSITION 21.
+           ACCEPT  WS-NEW-PASSWORD LINE 9 POSITION 38
+                   NO BELL TAB PROMPT SECURE.
+           MOVE "N" TO WS-AUTHORISED-ACCESS.
+           IF WS-NEW-PASSWORD = GLSP-PASSWD
+               MOVE "Y" TO WS-AUTHORISED-ACCESS.
+      *
+       P100-MAIN-MENU.
+           PERFORM P010-SHOW-HEADINGS.
+           DISPLAY "1 - ADD A TEMPLATE"    LINE  9 POSITION 21.
+           DISPLAY "2 - CHANGE A TEMPLATE" LINE 10 POSITION 21.
+           DISPLAY "3 - DELETE A TEMPLATE" LINE 11 POSITION 21.
+           DISPLAY "9 - QUIT"              LINE 12 POSITION 21.
+           DISPLAY "OPTION : "             LINE 14 POSITION 21.
+           ACCEPT  WS-OPTION LINE 14 POSITION 30 NO BELL OFF.
+           EVALUATE TRUE
+               WHEN WS-OPT-ADD
+                   PERFORM P200-ADD-TEMPLATE
+               WHEN WS-OPT-CHANGE
+                   PERFORM P300-CHANGE-TEMPLATE
+               WHEN WS-OPT-DELETE
+                   PERFORM P400-DELETE-TEMPLATE
+               WHEN WS-OPT-QUIT
+                   NEXT SENTENCE
+               WHEN OTHER
+                   DISPLAY "ERR : INVALID OPTION" LINE 24 BELL
+                   PERFORM P900-DELAY
+                   DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  Add a new template
+      *
+       P200-ADD-TEMPLATE.
+           PERFORM P210-ACPT-NAME.
+           PERFORM P220-READ-TMPL.
+           IF WS-TMP-VALID = "Y"
+               DISPLAY WS-ERR-MESS-1 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               PERFORM P230-ACPT-DESCRIPTION
+               PERFORM P240-DISPLAY-LINE-HEADING
+               PERFORM P500-ACPT-LINES
+               WRITE GLTM-RECORD INVALID KEY
+                   DISPLAY "ERR-050 : ERROR WRITING GLTMPLF" LINE 24
+               NOT INVALID KEY
+                   DISPLAY "TEMPLATE ADDED TO GLTMPLF" LINE 24
+               END-WRITE
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  Change an existing template - lines are re-entered in full
+      *
+       P300-CHANGE-TEMPLATE.
+           PERFORM P210-ACPT-NAME.
+           PERFORM P220-READ-TMPL.
+           IF WS-TMP-VALID = "N"
+               DISPLAY WS-ERR-MESS-2 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               PERFORM P250-DISPLAY-DETAIL
+               PERFORM P230-ACPT-DESCRIPTION
+               PERFORM P240-DISPLAY-LINE-HEADING
+               PERFORM P500-ACPT-LINES
+               REWRITE GLTM-RECORD INVALID KEY
+                   DISPLAY "ERR-050 : ERROR REWRITING GLTMPLF" LINE 24
+               NOT INVALID KEY
+                   DISPLAY "TEMPLATE UPDATED ON GLTMPLF" LINE 24
+               END-REWRITE
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  Delete a template
+      *
+       P400-DELETE-TEMPLATE.
+           PERFORM P210-ACPT-NAME.
+           PERFORM P220-READ-TMPL.
+           IF WS-TMP-VALID = "N"
+               DISPLAY WS-ERR-MESS-2 LINE 24 BELL
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 24
+           ELSE
+               PERFORM P250-DISPLAY-DETAIL
+               DISPLAY "DELETE THIS TEMPLATE ? (Y,N) "
+                                     LINE 22 POSITION 21
+               ACCEPT WS-EDITING-DONE LINE 22 POSITION 51 NO BELL OFF
+               IF WS-EDITING-DONE = "Y"
+                   DELETE GLTMPLF RECORD INVALID KEY
+                       DISPLAY "ERR-050 : ERROR DELETING GLTMPLF"
+                           LINE 24
+                   NOT INVALID KEY
+                       DISPLAY "TEMPLATE DELETED FROM GLTMPLF" LINE 24
+                   END-DELETE
+               ELSE
+                   DISPLAY "DELETE CANCELLED" LINE 24
+               END-IF
+               PERFORM P900-DELAY
+               DISPLAY WS-BLANK-LINE LINE 22
+               DISPLAY WS-BLANK-LINE LINE 24.
+      *
+      *  Common accept / display / read routines
+      *
+       P210-ACPT-NAME.
+           DISPLAY WS-BLANK-LINE LINE 7.
+           DISPLAY "TEMPLATE NAME     : " LINE 7 POSITION 21.
+           ACCEPT  GLTM-NAME LINE 7 POSITION 42 NO BELL OFF.
+      *
+       P220-READ-TMPL.
+           MOVE "Y" TO WS-TMP-VALID.
+           READ GLTMPLF RECORD INVALID KEY
+               MOVE "N" TO WS-TMP-VALID.
+      *
+       P230-ACPT-DESCRIPTION.
+           DISPLAY "DESCRIPTION       : " LINE  9 POSITION 21.
+           ACCEPT  GLTM-DESCRIPTION LINE  9 POSITION 42 NO BELL OFF.
+      *
+       P250-DISPLAY-DETAIL.
+           DISPLAY WS-BLANK-LINE LINE  7.
+           DISPLAY WS-BLANK-LINE LINE  9.
+           DISPLAY "TEMPLATE NAME     : " LINE  7 POSITION 21.
+           DISPLAY GLTM-NAME                LINE  7 POSITION 42.
+           DISPLAY "DESCRIPTION       : " LINE  9 POSITION 21.
+           DISPLAY GLTM-DESCRIPTION         LINE  9 POSITION 42.
+      *
+      *  Detail-line column heading, same layout GL015P uses for its
+      *      voucher entry lines so the two screens feel the same
+      *
+       P240-DISPLAY-LINE-HEADING.
+           DISPLAY WS-BLANK-LINE            LINE 11.
+           DISPLAY "A/C NO."                LINE 11 POSITION  2.
+           DISPLAY "A/C PARTICULAR"         LINE 11 POSITION 12.
+           DISPLAY "DEBIT ($)"              LINE 11 POSITION 54.
+           DISPLAY "CREDIT ($)"             LINE 11 POSITION 67.
+      *
+      *  Accept every line of the template - entry stops when the
+      *      account number is left as zero, or 19 lines are in
+      *      (the same per-screen line limit GL015P enforces on a
+      *      single voucher entry screen)
+      *
+       P500-ACPT-LINES.
+           MOVE 13 TO WS-LINE-NUM.
+           MOVE 0 TO GLTM-LINE-COUNT.
+           MOVE 999999 TO WS-LN-ACCTNO.
+           PERFORM P510-ACPT-LINE
+               UNTIL WS-LN-ACCTNO = 0 OR GLTM-LINE-COUNT = 19.
+      *
+       P510-ACPT-LINE.
+           DISPLAY WS-BLANK-LINE LINE WS-LINE-NUM.
+           ACCEPT WS-LN-ACCTNO LINE WS-LINE-NUM POSITION 2 NO BELL.
+           IF WS-LN-ACCTNO NOT = 0
+               MOVE WS-LN-ACCTNO TO GLMA-ACCTNO
+               MOVE SPACE TO GLMA-CURHIS
+               PERFORM P520-READ-MAST
+               IF WS-MAS-VALID = "N"
+                   DISPLAY WS-ERR-MESS-5 LINE 24 BELL
+                   PERFORM P900-DELAY
+                   DISPLAY WS-BLANK-LINE LINE 24
+               ELSE
+                   ACCEPT WS-LN-PARTICULAR LINE WS-LINE-NUM
+                          POSITION 12 NO BELL
+                   PERFORM P530-ACPT-AMOUNT
+                   ADD 1 TO GLTM-LINE-COUNT
+                   MOVE WS-LN-ACCTNO
+                        TO GLTM-ACCTNO (GLTM-LINE-COUNT)
+                   MOVE WS-LN-PARTICULAR
+                        TO GLTM-PARTICULAR (GLTM-LINE-COUNT)
+                   MOVE WS-LN-AMOUNT
+                        TO GLTM-AMOUNT (GLTM-LINE-COUNT)
+                   ADD 1 TO WS-LINE-NUM.
+      *
+       P520-READ-MAST.
+           MOVE "Y" TO WS-MAS-VALID.
+           READ GLMASTF RECORD INVALID KEY
+               MOVE "N" TO WS-MAS-VALID.
+      *
+      *  A line is either a debit (credit left at zero) or a credit
+      *      (debit left at zero) - GLTM-AMOUNT stores it signed, the
+      *      same way GL015P's GLTP-AMOUNT does
+      *
+       P530-ACPT-AMOUNT.
+           ACCEPT WS-LN-DEBIT LINE WS-LINE-NUM POSITION 54 NO BELL.
+           MOVE WS-LN-DEBIT TO WS-EDIT.
+           DISPLAY WS-EDIT LINE WS-LINE-NUM POSITION 54.
+           IF WS-LN-DEBIT = 0
+               ACCEPT WS-LN-CREDIT LINE WS-LINE-NUM POSITION 67
+                      NO BELL
+               MOVE WS-LN-CREDIT TO WS-EDIT
+               DISPLAY WS-EDIT LINE WS-LINE-NUM POSITION 67
+               MULTIPLY WS-LN-CREDIT BY -1 GIVING WS-LN-AMOUNT
+           ELSE
+               MOVE WS-LN-DEBIT TO WS-LN-AMOUNT
+               MOVE 0 TO WS-LN-CREDIT.
+      *
+       P900-DELAY.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 23 POSITION 25.
+           ACCEPT WS-EDITING-DONE LINE 23 POSITION 79 NO BELL OFF.
+           DISPLAY WS-BLANK-LINE LINE 23.

@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL025P-TRIAL-BALANCE.
+       AUTHOR.           CHEUNG-TSZ-KIN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program prints a trial balance for the       ***
+      ***  General Ledger.  It scans every current account           ***
+      ***  (GLMA-CURHIS = SPACE) on GLMASTF, computes its present     ***
+      ***  balance (GLMA-BEGINBAL plus all twelve periods of          ***
+      ***  GLMA-PERIODAMT) and prints it in the debit or credit        ***
+      ***  column according to GLMA-DRCR, the same way the balance     ***
+      ***  brought down is derived in GL019P.  A grand total line      ***
+      ***  is printed at the end of the report.                       ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLMASTF (INPUT ONLY), GL025R (PRINT)   ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS SEQUENTIAL
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLTBLST   ASSIGN       TO PRINT 'GL025R'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+       FD  GLTBLST
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE              PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF                 PIC X.
+       01  WS-SUB                 PIC 99.
+       01  WS-ACCT-BAL            PIC S9(9)V99.
+       01  WS-TOTAL-DEBITS        PIC S9(9)V99  VALUE 0.
+       01  WS-TOTAL-CREDITS       PIC S9(9)V99  VALUE 0.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-REPORT-DATE.
+           05  WS-DAY             PIC 99/.
+           05  WS-MONTH           PIC 99/.
+           05  WS-YEAR            PIC 99.
+      *
+       01  WS-HEADING-1.
+           05  FILLER             PIC X(6)  VALUE "GL025R".
+           05  FILLER             PIC X(14) VALUE SPACES.
+           05  WS-COMPANY-NAME    PIC X(40).
+           05  FILLER             PIC X(12).
+           05  WS-HEAD-DATE       PIC X(8).
+      *
+       01  WS-HEADING-2.
+           05  FILLER             PIC X(28) VALUE SPACES.
+           05  FILLER             PIC X(14) VALUE "TRIAL BALANCE".
+      *
+       01  WS-HEADING-3.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(7)  VALUE "A/C NO.".
+           05  FILLER             PIC X(13) VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "DESCRIPTION".
+           05  FILLER             PIC X(28) VALUE SPACES.
+           05  FILLER             PIC X(6)  VALUE "DEBIT".
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  FILLER             PIC X(6)  VALUE "CREDIT".
+      *
+       01  WS-REPORT-LINE.
+           05  WS-ACCOUNT-NUMBER  PIC 9(6).
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  WS-DESCRIPTION     PIC X(30).
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  WS-DEBITS          PIC Z(8)9.99.
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  WS-CREDITS         PIC Z(8)9.99.
+      *
+       01  WS-UNDERLINE.
+           05  FILLER             PIC X(44) VALUE SPACES.
+           05  FILLER             PIC X(10) VALUE ALL "-".
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  FILLER             PIC X(10) VALUE ALL "-".
+      *
+       01  WS-TOTAL-LINE.
+           05  FILLER             PIC X(34) VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "GRAND TOTAL".
+           05  WS-DEBITS-TOTAL    PIC Z(8)9.99.
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  WS-CREDITS-TOTAL   PIC Z(8)9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT  GLSYSPF.
+           OPEN INPUT  GLMASTF.
+           OPEN OUTPUT GLTBLST.
+           READ GLSYSPF.
+           PERFORM P100-PRINT-HEADING.
+           MOVE "N" TO WS-EOF.
+           PERFORM P200-READ-MAST.
+           PERFORM P300-PROCESS-ACCOUNT UNTIL WS-EOF = "Y".
+           PERFORM P900-PRINT-GRAND-TOTAL.
+           CLOSE GLSYSPF
+                 GLMASTF
+                 GLTBLST.
+           STOP RUN.
+      *
+       P100-PRINT-HEADING.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-REPORT-DATE.
+           MOVE GLSP-CONAME  TO WS-COMPANY-NAME.
+           MOVE WS-REPORT-DATE TO WS-HEAD-DATE.
+           WRITE REPORT-LINE FROM WS-HEADING-1 AFTER PAGE.
+           WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 2.
+           WRITE REPORT-LINE FROM SPACES       AFTER 1.
+           WRITE REPORT-LINE FROM WS-HEADING-3 AFTER 1.
+           WRITE REPORT-LINE FROM SPACES       AFTER 1.
+      *
+       P200-READ-MAST.
+           READ GLMASTF NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF.
+      *
+       P300-PROCESS-ACCOUNT.
+           IF GLMA-CURHIS = SPACE
+               PERFORM P400-PRINT-ACCOUNT.
+           PERFORM P200-READ-MAST.
+      *
+       P400-PRINT-ACCOUNT.
+           MOVE GLMA-BEGINBAL TO WS-ACCT-BAL.
+           PERFORM P410-ADD-PERIODS VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 12.
+           MOVE ZERO TO WS-DEBITS WS-CREDITS.
+           IF WS-ACCT-BAL NOT < 0
+               IF GLMA-DRCR = +1
+                   MOVE WS-ACCT-BAL TO WS-DEBITS
+                   ADD WS-ACCT-BAL TO WS-TOTAL-DEBITS
+               ELSE
+                   MOVE WS-ACCT-BAL TO WS-CREDITS
+                   ADD WS-ACCT-BAL TO WS-TOTAL-CREDITS
+           ELSE
+               IF GLMA-DRCR = +1
+                   MOVE WS-ACCT-BAL TO WS-CREDITS
+                   SUBTRACT WS-ACCT-BAL FROM WS-TOTAL-CREDITS
+               ELSE
+                   MOVE WS-ACCT-BAL TO WS-DEBITS
+                   SUBTRACT WS-ACCT-BAL FROM WS-TOTAL-DEBITS.
+           MOVE GLMA-ACCTNO      TO WS-ACCOUNT-NUMBER.
+           MOVE GLMA-DESCRIPTION TO WS-DESCRIPTION.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1.
+      *
+       P410-ADD-PERIODS.
+           ADD GLMA-PERIODAMT (WS-SUB) TO WS-ACCT-BAL.
+      *
+       P900-PRINT-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.
+           MOVE WS-TOTAL-DEBITS  TO WS-DEBITS-TOTAL.
+           MOVE WS-TOTAL-CREDITS TO WS-CREDITS-TOTAL.
+           WRITE REPORT-LINE FROM WS-TOTAL-LINE AFTER 1.
+           WRITE REPORT-LINE FROM WS-UNDERLINE AFTER 1.

@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL027P-BUDGET-VARIANCE-REPORT.
+       AUTHOR.           CHEUNG-TSZ-KIN.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program prints a budget versus actual        ***
+      ***  variance report for the General Ledger.  It scans every    ***
+      ***  current account (GLMA-CURHIS = SPACE) on GLMASTF and, for   ***
+      ***  each of the twelve fiscal periods, prints the actual       ***
+      ***  amount posted (GLMA-PERIODAMT), the budgeted amount         ***
+      ***  (GLMA-BUDGETAMT), the variance between them and the         ***
+      ***  variance expressed as a percentage of budget.  Periods      ***
+      ***  with neither an actual nor a budgeted amount are skipped.   ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLMASTF (INPUT ONLY), GL027R (PRINT)   ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS SEQUENTIAL
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLBVRLST  ASSIGN       TO PRINT 'GL027R'.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+       FD  GLBVRLST
+           LABEL RECORDS ARE OMITTED
+           DATA RECORD IS REPORT-LINE.
+       01  REPORT-LINE              PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF                 PIC X.
+       01  WS-SUB                 PIC 99.
+       01  WS-VARIANCE            PIC S9(9)V99.
+       01  WS-VARIANCE-PCT        PIC S9(3)V99.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-REPORT-DATE.
+           05  WS-DAY             PIC 99/.
+           05  WS-MONTH           PIC 99/.
+           05  WS-YEAR            PIC 99.
+      *
+       01  WS-HEADING-1.
+           05  FILLER             PIC X(6)  VALUE "GL027R".
+           05  FILLER             PIC X(14) VALUE SPACES.
+           05  WS-COMPANY-NAME    PIC X(40).
+           05  FILLER             PIC X(12).
+           05  WS-HEAD-DATE       PIC X(8).
+      *
+       01  WS-HEADING-2.
+           05  FILLER             PIC X(24) VALUE SPACES.
+           05  FILLER             PIC X(27) VALUE
+               "BUDGET VS. ACTUAL VARIANCE".
+      *
+       01  WS-HEADING-3.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  FILLER             PIC X(7)  VALUE "A/C NO.".
+           05  FILLER             PIC X(14) VALUE SPACES.
+           05  FILLER             PIC X(11) VALUE "DESCRIPTION".
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(2)  VALUE "PD".
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(6)  VALUE "ACTUAL".
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  FILLER             PIC X(6)  VALUE "BUDGET".
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  FILLER             PIC X(8)  VALUE "VARIANCE".
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  FILLER             PIC X(5)  VALUE "VAR %".
+      *
+       01  WS-REPORT-LINE.
+           05  WS-ACCOUNT-NUMBER  PIC 9(6).
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  WS-DESCRIPTION     PIC X(30).
+           05  FILLER             PIC X(1)  VALUE SPACES.
+           05  WS-PERIOD          PIC 99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  WS-ACTUAL          PIC -(8)9.99.
+           05  FILLER             PIC X(1)  VALUE SPACES.
+           05  WS-BUDGET          PIC -(8)9.99.
+           05  FILLER             PIC X(1)  VALUE SPACES.
+           05  WS-VAR-OUT         PIC -(8)9.99.
+           05  FILLER             PIC X(1)  VALUE SPACES.
+           05  WS-VAR-PCT-OUT     PIC -(3)9.99.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN INPUT  GLSYSPF.
+           OPEN INPUT  GLMASTF.
+           OPEN OUTPUT GLBVRLST.
+           READ GLSYSPF.
+           PERFORM P100-PRINT-HEADING.
+           MOVE "N" TO WS-EOF.
+           PERFORM P200-READ-MAST.
+           PERFORM P300-PROCESS-ACCOUNT UNTIL WS-EOF = "Y".
+           CLOSE GLSYSPF
+                 GLMASTF
+                 GLBVRLST.
+           STOP RUN.
+      *
+       P100-PRINT-HEADING.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-REPORT-DATE.
+           MOVE GLSP-CONAME    TO WS-COMPANY-NAME.
+           MOVE WS-REPORT-DATE TO WS-HEAD-DATE.
+           WRITE REPORT-LINE FROM WS-HEADING-1 AFTER PAGE.
+           WRITE REPORT-LINE FROM WS-HEADING-2 AFTER 2.
+           WRITE REPORT-LINE FROM SPACES       AFTER 1.
+           WRITE REPORT-LINE FROM WS-HEADING-3 AFTER 1.
+           WRITE REPORT-LINE FROM SPACES       AFTER 1.
+      *
+       P200-READ-MAST.
+           READ GLMASTF NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF.
+      *
+       P300-PROCESS-ACCOUNT.
+           IF GLMA-CURHIS = SPACE
+               PERFORM P310-PRINT-PERIODS VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 12.
+           PERFORM P200-READ-MAST.
+      *
+       P310-PRINT-PERIODS.
+           IF GLMA-PERIODAMT (WS-SUB) NOT = 0 OR
+              GLMA-BUDGETAMT (WS-SUB) NOT = 0
+               PERFORM P400-PRINT-LINE.
+      *
+       P400-PRINT-LINE.
+           MOVE GLMA-ACCTNO      TO WS-ACCOUNT-NUMBER.
+           MOVE GLMA-DESCRIPTION TO WS-DESCRIPTION.
+           MOVE WS-SUB           TO WS-PERIOD.
+           MOVE GLMA-PERIODAMT (WS-SUB) TO WS-ACTUAL.
+           MOVE GLMA-BUDGETAMT (WS-SUB) TO WS-BUDGET.
+           COMPUTE WS-VARIANCE = GLMA-PERIODAMT (WS-SUB) -
+                                  GLMA-BUDGETAMT (WS-SUB).
+           MOVE WS-VARIANCE TO WS-VAR-OUT.
+           IF GLMA-BUDGETAMT (WS-SUB) = 0
+               MOVE 0 TO WS-VARIANCE-PCT
+           ELSE
+               COMPUTE WS-VARIANCE-PCT ROUNDED =
+                   (WS-VARIANCE / GLMA-BUDGETAMT (WS-SUB)) * 100.
+           MOVE WS-VARIANCE-PCT TO WS-VAR-PCT-OUT.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE AFTER 1.

@@ -0,0 +1,200 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       GL023P-CLOSE-INCOME-STATEMENT.
+       AUTHOR.           LEUNG-PUI-YEE.
+      *
+      *****************************************************************
+      ***                                                           ***
+      ***  Program function :                                       ***
+      ***                                                           ***
+      ***          This program generates the fiscal year end        ***
+      ***  closing entries for the income statement.  It scans       ***
+      ***  every current Income (GLMA-TYPE-INCOME) and Expense        ***
+      ***  (GLMA-TYPE-EXPENSE) account on GLMASTF, writes a closing   ***
+      ***  voucher to GLJRNLF that brings each of those accounts       ***
+      ***  back to a zero balance, and posts the net result to the    ***
+      ***  retained earnings account held as GLSP-RETEARN-ACCT on      ***
+      ***  GLSYSPF.  The voucher produced is balanced and is posted    ***
+      ***  to GLMASTF in the usual way by running GL018P, and GL024P   ***
+      ***  should be run after that to roll the fiscal year forward.   ***
+      ***                                                           ***
+      ***  I-O FILES : GLSYSPF, GLMASTF (INPUT ONLY), GLJRNLF         ***
+      ***                                                           ***
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  NCR-800.
+       OBJECT-COMPUTER.  NCR-800.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GLSYSPF   ASSIGN       TO RANDOM 'GLSYSPF'.
+           SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS SEQUENTIAL
+                            RECORD KEY   IS GLMA-KEY.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLJR-KEY.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *  System parameter file
+           COPY "GLSYSPSL.DEF".
+      *
+      *  General Ledger Master file
+           COPY "GLMASTSL.DEF".
+      *
+      *  Open transaction journal file
+           COPY "GLJRNLSL.DEF".
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CONAME              PIC X(40).
+       01  WS-OPTION              PIC X.
+       01  WS-EOF                 PIC X.
+       01  WS-RETEARN-FOUND       PIC X.
+       01  WS-VOUCHERNO           PIC X(6).
+       01  WS-VOUCHERDT           PIC 9(6).
+       01  WS-SYSDATE             PIC 9(6).
+       01  WS-NET-AMOUNT          PIC S9(9)V99  VALUE 0.
+       01  WS-ACCT-BAL            PIC S9(9)V99.
+       01  WS-SUB                 PIC 99.
+       01  WS-NEXT-SEQNO          PIC 9(6).
+       01  WS-COUNT-CLOSED        PIC 9(5)  VALUE 0.
+       01  WS-SYSTEM-DATE.
+           05  WS-YEAR            PIC 99.
+           05  WS-MONTH           PIC 99.
+           05  WS-DAY             PIC 99.
+       01  WS-SCREEN-DATE.
+           05  WS-DAY             PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-MONTH           PIC 99.
+           05  FILLER             PIC X  VALUE "/".
+           05  WS-YEAR            PIC 99.
+       01  WS-EDIT-COUNT          PIC Z(4)9.
+       01  WS-ERR-MESS-1          PIC X(54)  VALUE
+           "ERR-320 : RETAINED EARNINGS ACCOUNT NOT SET IN GLSYSPF".
+       01  WS-BLANK-LINE          PIC X(80) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       P000-MAIN.
+           OPEN I-O GLSYSPF.
+           READ GLSYSPF.
+           MOVE GLSP-CONAME TO WS-CONAME.
+           PERFORM P010-SHOW-HEADINGS.
+           IF GLSP-RETEARN-ACCT = 0
+               DISPLAY WS-ERR-MESS-1 LINE 23 BELL
+           ELSE
+               PERFORM P020-CONFIRM
+               IF WS-OPTION = "Y"
+                   PERFORM P030-RUN-CLOSING
+                   PERFORM P900-SHOW-RESULTS.
+           CLOSE GLSYSPF.
+           STOP RUN.
+      *
+       P010-SHOW-HEADINGS.
+           ACCEPT WS-SYSTEM-DATE FROM DATE.
+           MOVE CORR WS-SYSTEM-DATE TO WS-SCREEN-DATE.
+           DISPLAY "GL023S"       LINE 1 POSITION  1 ERASE EOS.
+           DISPLAY WS-CONAME      LINE 1 POSITION 21.
+           DISPLAY WS-SCREEN-DATE LINE 1 POSITION 73.
+           DISPLAY "GENERAL LEDGER SYSTEM" LINE 2 POSITION 30.
+           DISPLAY "CLOSE INCOME STATEMENT ACCOUNTS" LINE 3 POSITION 25.
+      *
+       P020-CONFIRM.
+           DISPLAY "THIS RUN WILL ZERO EVERY INCOME AND EXPENSE"
+               LINE 9 POSITION 17.
+           DISPLAY "ACCOUNT AND POST THE NET RESULT TO THE RETAINED"
+               LINE 10 POSITION 17.
+           DISPLAY "EARNINGS ACCOUNT VIA A CLOSING VOUCHER IN GLJRNLF."
+               LINE 11 POSITION 17.
+           DISPLAY "DO YOU WANT TO CONTINUE ? (Y/N)"
+               LINE 13 POSITION 21.
+           ACCEPT WS-OPTION LINE 13 POSITION 53 TAB NO BELL.
+      *
+       P030-RUN-CLOSING.
+           DISPLAY "CLOSING IN PROGRESS ..." LINE 24 POSITION 28.
+           PERFORM P040-BUILD-VOUCHER-NO.
+           MOVE 0 TO WS-NET-AMOUNT.
+           MOVE 0 TO WS-COUNT-CLOSED.
+           MOVE GLSP-NEXT-SEQNO TO WS-NEXT-SEQNO.
+           OPEN INPUT GLMASTF.
+           OPEN I-O GLJRNLF.
+           MOVE "N" TO WS-EOF.
+           PERFORM P050-READ-MAST.
+           PERFORM P060-TEST-ACCOUNT UNTIL WS-EOF = "Y".
+           IF WS-NET-AMOUNT NOT = 0
+               PERFORM P070-WRITE-RETEARN-LINE.
+           CLOSE GLMASTF.
+           CLOSE GLJRNLF.
+           MOVE WS-NEXT-SEQNO TO GLSP-NEXT-SEQNO.
+           REWRITE GLSP-RECORD.
+      *
+       P040-BUILD-VOUCHER-NO.
+           ACCEPT WS-SYSDATE FROM DATE.
+           MOVE WS-SYSDATE TO WS-VOUCHERDT.
+           MOVE "CL"             TO WS-VOUCHERNO (1:2).
+           MOVE GLSP-PYEAR       TO WS-VOUCHERNO (3:2).
+           MOVE "01"              TO WS-VOUCHERNO (5:2).
+      *
+       P050-READ-MAST.
+           READ GLMASTF NEXT RECORD
+               AT END MOVE "Y" TO WS-EOF.
+      *
+       P060-TEST-ACCOUNT.
+           IF GLMA-CURHIS = SPACE AND
+              (GLMA-TYPE-INCOME OR GLMA-TYPE-EXPENSE)
+               PERFORM P100-CLOSE-ACCOUNT.
+           PERFORM P050-READ-MAST.
+      *
+       P100-CLOSE-ACCOUNT.
+           MOVE GLMA-BEGINBAL TO WS-ACCT-BAL.
+           PERFORM P110-ADD-PERIODS VARYING WS-SUB FROM 1 BY 1
+               UNTIL WS-SUB > 12.
+           IF WS-ACCT-BAL NOT = 0
+               MOVE GLMA-ACCTNO  TO GLJR-ACCTNO
+               MOVE WS-VOUCHERNO TO GLJR-VOUCHERNO
+               MOVE WS-NEXT-SEQNO TO GLJR-SEQNO
+               ADD 1 TO WS-NEXT-SEQNO
+               MOVE WS-VOUCHERDT TO GLJR-VOUCHERDT
+               MOVE "CLOSING ENTRY - FISCAL YEAR END"
+                    TO GLJR-PARTICULAR
+               MOVE "GL" TO GLJR-SOURCE
+               COMPUTE GLJR-AMOUNT = WS-ACCT-BAL * -1
+               MOVE WS-SYSDATE TO GLJR-SYSDATE
+               MOVE SPACE TO GLJR-STATUS
+               WRITE GLJR-RECORD
+               ADD WS-ACCT-BAL TO WS-NET-AMOUNT
+               ADD 1 TO WS-COUNT-CLOSED.
+      *
+       P110-ADD-PERIODS.
+           ADD GLMA-PERIODAMT (WS-SUB) TO WS-ACCT-BAL.
+      *
+       P070-WRITE-RETEARN-LINE.
+           MOVE GLSP-RETEARN-ACCT TO GLJR-ACCTNO.
+           MOVE WS-VOUCHERNO      TO GLJR-VOUCHERNO.
+           MOVE WS-NEXT-SEQNO     TO GLJR-SEQNO.
+           ADD 1 TO WS-NEXT-SEQNO.
+           MOVE WS-VOUCHERDT      TO GLJR-VOUCHERDT.
+           MOVE "CLOSING ENTRY - NET TO RETAINED EARNINGS"
+                TO GLJR-PARTICULAR.
+           MOVE "GL" TO GLJR-SOURCE.
+           MOVE WS-NET-AMOUNT TO GLJR-AMOUNT.
+           MOVE WS-SYSDATE TO GLJR-SYSDATE.
+           MOVE SPACE TO GLJR-STATUS.
+           WRITE GLJR-RECORD.
+      *
+       P900-SHOW-RESULTS.
+           MOVE WS-COUNT-CLOSED TO WS-EDIT-COUNT.
+           DISPLAY "ACCOUNTS CLOSED       :" LINE 16 POSITION 21.
+           DISPLAY WS-EDIT-COUNT             LINE 16 POSITION 46.
+           DISPLAY "CLOSING VOUCHER NO.   :" LINE 17 POSITION 21.
+           DISPLAY WS-VOUCHERNO              LINE 17 POSITION 46.
+           DISPLAY "RUN GL018P TO POST THIS VOUCHER TO GLMASTF."
+               LINE 19 POSITION 21.
+           DISPLAY "PRESS ANY KEY TO CONTINUE ..." LINE 24 POSITION 25.
+           ACCEPT WS-OPTION LINE 24 POSITION 79 NO BELL OFF.

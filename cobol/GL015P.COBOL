@@ -22,13 +22,20 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT GLSYSPF   ASSIGN       TO INPUT 'GLSYSPF'.
+           SELECT GLSYSPF   ASSIGN       TO RANDOM 'GLSYSPF'.
            SELECT GLMASTF   ASSIGN       TO RANDOM 'GLMASTF'
                             ORGANIZATION IS INDEXED
                             ACCESS MODE  IS DYNAMIC
                             RECORD KEY   IS GLMA-KEY.
-           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'.
+           SELECT GLJRNLF   ASSIGN       TO RANDOM 'GLJRNLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLJR-KEY.
            SELECT GLTEMPF   ASSIGN       TO RANDOM 'GLTEMPF'.
+           SELECT GLTMPLF   ASSIGN       TO RANDOM 'GLTMPLF'
+                            ORGANIZATION IS INDEXED
+                            ACCESS MODE  IS DYNAMIC
+                            RECORD KEY   IS GLTM-NAME.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -42,23 +49,28 @@
       *  Transaction journal file
            COPY "GLJRNLSL.DEF".
       *
+      *  Recurring journal template file - maintained by GL013P,
+      *      recalled here to pre-fill a voucher's detail lines
+           COPY "GLTMPLSL.DEF".
+      *
       *  Temporary file to store voucher input
        FD  GLTEMPF
            BLOCK CONTAINS 8 RECORDS
-           RECORD CONTAINS 81 CHARACTERS
+           RECORD CONTAINS 85 CHARACTERS
            LABEL RECORDS ARE STANDARD.
       *
        01  GLTP-RECORD.
            05  GLTP-OVERWRITE     PIC X.
            05  GLTP-REC.
                10  GLTP-VOUCHERNO     PIC X(6).
+               10  GLTP-SEQNO         PIC 9(6).
                10  GLTP-VOUCHERDT     PIC 9(6).
                10  GLTP-PARTICULAR    PIC X(40).
                10  GLTP-SOURCE        PIC XX.
                10  GLTP-AMOUNT        PIC S9(9)V99.
                10  GLTP-ACCTNO        PIC 9(6).
                10  GLTP-SYSDATE       PIC 9(6).
-               10  GLTP-FILLER        PIC X(2).
+               10  GLTP-STATUS        PIC X.
       *
        WORKING-STORAGE SECTION.
       *
@@ -98,6 +110,7 @@
            05  WS-TOT-DR              PIC 9(9)V99.
            05  WS-AMOUNT              PIC S9(9)V99.
            05  WS-LINE-NUMBER         PIC 99.
+           05  WS-NEXT-SEQNO          PIC 9(6).
            05  WS-CONAME              PIC X(40).
            05  WS-SYS-NAME            PIC X(21)  VALUE
                "GENERAL LEDGER SYSTEM".
@@ -105,6 +118,9 @@
                "TRANSACTION JOURNAL ENTRY".
            05  WS-SLASH               PIC X      VALUE "/".
            05  WS-EDIT                PIC -(8)9.99  BLANK WHEN ZERO.
+           05  WS-TEMPLATE-NAME       PIC X(10).
+           05  WS-TMPL-AMOUNT         PIC S9(9)V99.
+           05  WS-TMPL-INDEX          PIC 99.
       *
        01  WS-FLAG.
            05  WS-DATA-OK             PIC X.
@@ -117,6 +133,8 @@
            05  WS-ACCT-OK             PIC X.
            05  WS-AMT-OK              PIC X.
            05  WS-CREDIT-OK           PIC X.
+           05  WS-USE-TEMPLATE        PIC X.
+           05  WS-TMPL-VALID          PIC X.
       *
        01  WS-ERR-MESSAGE.
            05  WS-ERR-MESS-1          PIC X(51)  VALUE
@@ -139,6 +157,8 @@
                "PRESS ANY KEY TO REINPUT VOUCHER".
            05  WS-ERR-MESS-10         PIC X(51)  VALUE
                "ERR-050 : ERROR IN REWRITING GLMASTR".
+           05  WS-ERR-MESS-11         PIC X(51)  VALUE
+               "ERR-120 : TEMPLATE NOT FOUND ON GLTMPLF".
       *
        01  WS-MESSAGE.
            05  WS-MESS-1              PIC X(51)  VALUE
@@ -158,8 +178,9 @@
            PERFORM P999-END.
       *
        P100-START-INPUT.
-           OPEN INPUT  GLSYSPF
+           OPEN I-O    GLSYSPF
                 I-O    GLJRNLF
+                INPUT  GLTMPLF
                 OUTPUT GLTEMPF.
            PERFORM P110-INITIAL.
            PERFORM P120-DIS-SCN.
@@ -167,10 +188,13 @@
            IF   WS-VOUCHERNO NOT = SPACE
                 PERFORM P300-PROCESS-INPUT.
            CLOSE GLSYSPF.
+           CLOSE GLTMPLF.
       *
        P110-INITIAL.
            PERFORM P510-READ-PARA.
            MOVE GLSP-CONAME TO WS-CONAME.
+           MOVE GLSP-NEXT-VOUCHERNO TO WS-VOUCHERNO.
+           MOVE GLSP-NEXT-SEQNO TO WS-NEXT-SEQNO.
            MOVE 0 TO WS-CREDIT WS-DEBIT WS-TOT-CR WS-TOT-DR.
            MOVE 9 TO WS-LINE-NUMBER.
            MOVE SPACE TO WS-DATA-OK WS-VOUCH-OK WS-EOF
@@ -179,7 +203,7 @@
       *
        P120-DIS-SCN.
            ACCEPT WS-SYSDATE FROM DATE.
-           DISPLAY WS-CONAME         LINE  1 POSITION 23, ERASE
+           DISPLAY WS-CONAME         LINE  1 POSITION 23, ERASE EOS
                    WS-SDAY           LINE  1 POSITION 73
                    WS-SLASH          LINE  1 POSITION 75
                    WS-SMONTH         LINE  1 POSITION 76
@@ -203,8 +227,102 @@
            MOVE "N" TO WS-VOUCH-OK.
            PERFORM P210-ACPT-VOUCH UNTIL WS-VOUCH-OK = "Y".
            IF WS-VOUCHERNO NOT = SPACE
-              MOVE 999999 TO WS-ACCTNO
-              PERFORM P250-ACPT-DET UNTIL WS-ACCTNO = 0.
+              PERFORM P240-ASK-TEMPLATE
+              IF WS-USE-TEMPLATE = "Y"
+                 PERFORM P255-LOAD-TEMPLATE-LINES
+              ELSE
+                 MOVE 999999 TO WS-ACCTNO
+                 PERFORM P250-ACPT-DET UNTIL WS-ACCTNO = 0.
+      *
+      *  Recall a recurring/standing journal template (maintained by
+      *      GL013P) to pre-fill this voucher's detail lines instead
+      *      of keying the same lines again every period
+      *
+       P240-ASK-TEMPLATE.
+           DISPLAY "RECALL A TEMPLATE ? (Y,N) " LINE 21 POSITION 20.
+           MOVE SPACE TO WS-USE-TEMPLATE.
+           PERFORM P241-ACPT-USE-TEMPLATE UNTIL WS-USE-TEMPLATE = "Y"
+                                              OR WS-USE-TEMPLATE = "N".
+           DISPLAY SPACE LINE 21 POSITION 20 SIZE 27.
+           IF WS-USE-TEMPLATE = "Y"
+              PERFORM P242-ACPT-TEMPLATE-NAME.
+      *
+       P241-ACPT-USE-TEMPLATE.
+           DISPLAY SPACE LINE 21 POSITION 47 SIZE 1.
+           ACCEPT WS-USE-TEMPLATE LINE 21 POSITION 47 NO BELL.
+      *
+       P242-ACPT-TEMPLATE-NAME.
+           DISPLAY "TEMPLATE NAME : " LINE 21 POSITION 20.
+           MOVE "N" TO WS-TMPL-VALID.
+           PERFORM P243-ACPT-AND-READ-TEMPLATE UNTIL WS-TMPL-VALID = "Y".
+           DISPLAY SPACE LINE 21 POSITION 20 SIZE 40.
+      *
+       P243-ACPT-AND-READ-TEMPLATE.
+           DISPLAY SPACE LINE 21 POSITION 36 SIZE 10.
+           ACCEPT WS-TEMPLATE-NAME LINE 21 POSITION 36 NO BELL.
+           IF WS-TEMPLATE-NAME = SPACE
+              MOVE "Y" TO WS-TMPL-VALID
+              MOVE "N" TO WS-USE-TEMPLATE
+           ELSE
+              MOVE WS-TEMPLATE-NAME TO GLTM-NAME
+              MOVE "Y" TO WS-TMPL-VALID
+              READ GLTMPLF RECORD INVALID KEY
+                   MOVE "N" TO WS-TMPL-VALID
+                   DISPLAY WS-ERR-MESS-11 LINE 24 BELL.
+      *
+      *  Load every line of the recalled template into the voucher,
+      *      letting the operator adjust the amount of each one
+      *      before it is posted (the account and particular are
+      *      taken from the template as-is)
+      *
+       P255-LOAD-TEMPLATE-LINES.
+           PERFORM P256-LOAD-TEMPLATE-LINE
+               VARYING WS-TMPL-INDEX FROM 1 BY 1
+               UNTIL WS-TMPL-INDEX > GLTM-LINE-COUNT.
+      *
+       P256-LOAD-TEMPLATE-LINE.
+           IF   WS-LINE-NUMBER > 19
+                PERFORM P265-CONTINUE-SCREEN.
+           MOVE GLTM-ACCTNO (WS-TMPL-INDEX) TO WS-ACCTNO.
+           MOVE GLTM-PARTICULAR (WS-TMPL-INDEX) TO WS-PARTICULAR.
+           MOVE WS-ACCTNO TO GLMA-ACCTNO.
+           MOVE SPACE TO GLMA-CURHIS.
+           PERFORM P530-READ-MAST.
+           DISPLAY WS-ACCTNO     LINE WS-LINE-NUMBER POSITION 2.
+           DISPLAY WS-PARTICULAR LINE WS-LINE-NUMBER POSITION 12.
+           IF WS-MAS-VALID = "N"
+              DISPLAY WS-ERR-MESS-5 LINE 24 BELL
+           ELSE
+              MOVE GLTM-AMOUNT (WS-TMPL-INDEX) TO WS-TMPL-AMOUNT
+              IF WS-TMPL-AMOUNT > 0
+                 MOVE WS-TMPL-AMOUNT TO WS-DEBIT
+                 MOVE 0 TO WS-CREDIT
+              ELSE
+                 MOVE 0 TO WS-DEBIT
+                 MULTIPLY WS-TMPL-AMOUNT BY -1 GIVING WS-CREDIT
+              MOVE WS-DEBIT TO WS-EDIT
+              DISPLAY WS-EDIT LINE WS-LINE-NUMBER POSITION 54
+              MOVE WS-CREDIT TO WS-EDIT
+              DISPLAY WS-EDIT LINE WS-LINE-NUMBER POSITION 67
+              PERFORM P257-ADJUST-TEMPLATE-AMT
+              PERFORM P270-PROCESS-LINE
+              ADD 1 TO WS-LINE-NUMBER.
+      *
+      *  The operator may accept the template's amount as-is (press
+      *      enter) or overtype it with this period's actual figure
+      *
+       P257-ADJUST-TEMPLATE-AMT.
+           ACCEPT WS-DEBIT LINE WS-LINE-NUMBER POSITION 54
+                  NO BELL UPDATE.
+           MOVE WS-DEBIT TO WS-EDIT.
+           DISPLAY WS-EDIT LINE WS-LINE-NUMBER POSITION 54.
+           IF WS-DEBIT = 0
+              ACCEPT WS-CREDIT LINE WS-LINE-NUMBER POSITION 67
+                     NO BELL UPDATE
+              MOVE WS-CREDIT TO WS-EDIT
+              DISPLAY WS-EDIT LINE WS-LINE-NUMBER POSITION 67
+           ELSE
+              MOVE 0 TO WS-CREDIT.
       *
       *  Accept and check voucher number and date
       *
@@ -212,13 +330,18 @@
            MOVE "N" TO WS-DATA-OK.
            PERFORM P220-ACPT-VOUCH-DET UNTIL WS-DATA-OK = "Y".
            PERFORM P230-CHECK-VOUCH.
+      *
+      *
+      *  The voucher number offered here is auto-assigned from
+      *      GLSP-NEXT-VOUCHERNO; the operator may simply accept it
+      *      or overtype it with a manually chosen number
       *
        P220-ACPT-VOUCH-DET.
-           DISPLAY SPACE LINE 5 POSITION 13 SIZE 6
-                   SPACE LINE 5 POSITION 73 SIZE 8.
-           ACCEPT WS-VOUCHERNO LINE 5 POSITION 13 NO BEEP.
+           DISPLAY WS-VOUCHERNO LINE 5 POSITION 13
+                   SPACE       LINE 5 POSITION 73 SIZE 8.
+           ACCEPT WS-VOUCHERNO LINE 5 POSITION 13 NO BELL.
            IF WS-VOUCHERNO NOT = SPACE
-              ACCEPT WS-INPUTDATE LINE 5 POSITION 73 NO BEEP
+              ACCEPT WS-INPUTDATE LINE 5 POSITION 73 NO BELL
               MOVE WS-IDD TO WS-DIS-DD
               MOVE WS-IMM TO WS-DIS-MM
               MOVE WS-IYY TO WS-DIS-YY
@@ -229,7 +352,7 @@
       *
        P221-ACPT-OK.
            DISPLAY SPACE LINE 21 POSITION 20 SIZE 1.
-           ACCEPT WS-DATA-OK LINE 21 POSITION 20 NO BEEP.
+           ACCEPT WS-DATA-OK LINE 21 POSITION 20 NO BELL.
       *
        P230-CHECK-VOUCH.
            MOVE SPACE TO WS-VOUCH-OK.
@@ -240,7 +363,7 @@
                 MOVE "Y" TO WS-VOUCH-OK
            ELSE IF   WS-VOUCHERDT < GLSP-POSDATE OR
                      WS-VOUCHERDT > WS-SYSDATE
-                     DISPLAY WS-ERR-MESS-1 LINE 24 BEEP
+                     DISPLAY WS-ERR-MESS-1 LINE 24 BELL
                      MOVE "N" TO WS-VOUCH-OK
                 ELSE PERFORM P231-CHECK-DATE
                      IF    WS-DATE-VALID = "Y"
@@ -256,7 +379,7 @@
                                 MOVE WS-VOUCH-OK TO WS-OVERWRITE
                            ELSE MOVE "Y" TO WS-VOUCH-OK
                                 MOVE "N" TO WS-OVERWRITE
-                      ELSE DISPLAY WS-ERR-MESS-2 LINE 24 BEEP
+                      ELSE DISPLAY WS-ERR-MESS-2 LINE 24 BELL
                            MOVE "N" TO WS-VOUCH-OK.
       *
        P231-CHECK-DATE.
@@ -267,7 +390,7 @@
       *
        P232-ACPT-RES.
            DISPLAY SPACE LINE 24 POSITION 52 SIZE 1.
-           ACCEPT WS-VOUCH-OK LINE 24 POSITION 52 NO BEEP.
+           ACCEPT WS-VOUCH-OK LINE 24 POSITION 52 NO BELL.
       *
       *  Transaction detail acceptance and validating routines
       *
@@ -279,11 +402,7 @@
       *
        P260-ACPT-LINE.
            IF   WS-LINE-NUMBER > 19
-                DISPLAY WS-ERR-MESS-2 LINE 23 BEEP
-                        WS-ERR-MESS-3 LINE 24 POSITION 1
-                        WS-ERR-MESS-4 LINE 24 POSITION 40
-                ACCEPT WS-DATA-OK
-                PERFORM P999-END.
+                PERFORM P265-CONTINUE-SCREEN.
            MOVE "N" TO WS-ACCT-OK WS-AMT-OK.
            MOVE SPACE TO WS-DATA-OK.
            PERFORM P261-ACPT-ACCT UNTIL WS-ACCT-OK = "Y".
@@ -293,11 +412,21 @@
                                 OR    WS-DATA-OK = "N".
            IF   WS-DATA-OK = "Y"
                 ADD 1 TO WS-LINE-NUMBER.
+      *
+      *  Continuation screen - more than 19 detail lines on a voucher
+      *      clear the screen and carry on under the same voucher
+      *      number instead of rejecting the whole voucher
+      *
+       P265-CONTINUE-SCREEN.
+           PERFORM P120-DIS-SCN.
+           DISPLAY WS-VOUCHERNO LINE  5 POSITION 13.
+           DISPLAY WS-DIS-DATE  LINE  5 POSITION 73.
+           MOVE 9 TO WS-LINE-NUMBER.
       *
        P261-ACPT-ACCT.
            DISPLAY SPACE LINE WS-LINE-NUMBER POSITION 2 SIZE 80.
-           ACCEPT WS-ACCTNO LINE WS-LINE-NUMBER POSITION 2 CONVERT
-                  NO BEEP.
+           ACCEPT WS-ACCTNO LINE WS-LINE-NUMBER POSITION 2 
+                  NO BELL.
            DISPLAY SPACE LINE 24 POSITION 1 SIZE 80.
            IF   WS-ACCTNO = 0
                 MOVE "Y" TO WS-ACCT-OK
@@ -305,7 +434,7 @@
                 MOVE SPACE TO GLMA-CURHIS
                 PERFORM P530-READ-MAST
                 IF   WS-MAS-VALID = "N"
-                     DISPLAY WS-ERR-MESS-5 LINE 24 BEEP
+                     DISPLAY WS-ERR-MESS-5 LINE 24 BELL
                 ELSE DISPLAY SPACE LINE 24 POSITION 1 SIZE 80
                      ACCEPT WS-PARTICULAR LINE WS-LINE-NUMBER
                              POSITION 12
@@ -314,11 +443,11 @@
        P262-ACPT-AMT.
            DISPLAY SPACE LINE WS-LINE-NUMBER POSITION 54 SIZE 26.
            ACCEPT WS-DEBIT LINE WS-LINE-NUMBER POSITION 54
-                  CONVERT NO BEEP.
+                  NO BELL.
            MOVE WS-DEBIT TO WS-EDIT.
            DISPLAY WS-EDIT LINE WS-LINE-NUMBER POSITION 54.
            IF   WS-DEBIT < 0
-                DISPLAY WS-ERR-MESS-6 LINE 24 BEEP
+                DISPLAY WS-ERR-MESS-6 LINE 24 BELL
            ELSE DISPLAY SPACE LINE 24 POSITION 1 SIZE 50
                 IF   WS-DEBIT = 0
                      MOVE SPACE TO WS-CREDIT-OK
@@ -329,11 +458,11 @@
        P263-ACPT-CREDIT.
            DISPLAY SPACE LINE WS-LINE-NUMBER POSITION 67 SIZE 13.
            ACCEPT WS-CREDIT LINE WS-LINE-NUMBER POSITION 67
-                  CONVERT NO BEEP.
+                  NO BELL.
            MOVE WS-CREDIT TO WS-EDIT.
            DISPLAY WS-EDIT LINE WS-LINE-NUMBER POSITION 67.
            IF   WS-CREDIT < 0
-                DISPLAY WS-ERR-MESS-7 LINE 24 BEEP
+                DISPLAY WS-ERR-MESS-7 LINE 24 BELL
            ELSE DISPLAY SPACE LINE 24 POSITION 1 SIZE 80
                 MOVE "Y" TO WS-CREDIT-OK.
       *
@@ -341,11 +470,14 @@
       *
        P270-PROCESS-LINE.
            MOVE WS-VOUCHERNO TO GLTP-VOUCHERNO.
+           MOVE WS-NEXT-SEQNO TO GLTP-SEQNO.
+           ADD 1 TO WS-NEXT-SEQNO.
            MOVE WS-VOUCHERDT TO GLTP-VOUCHERDT.
            MOVE WS-ACCTNO TO GLTP-ACCTNO.
            MOVE WS-PARTICULAR TO GLTP-PARTICULAR.
            MOVE WS-SYSDATE TO GLTP-SYSDATE.
            MOVE "GL" TO GLTP-SOURCE.
+           MOVE SPACE TO GLTP-STATUS.
            IF   WS-DEBIT > 0
                 MOVE WS-DEBIT TO GLTP-AMOUNT
                 ADD WS-DEBIT TO WS-TOT-DR
@@ -365,16 +497,25 @@
            MOVE WS-TOT-CR TO WS-EDIT.
            DISPLAY WS-EDIT LINE 22 POSITION 68.
            IF   WS-TOT-DR NOT = WS-TOT-CR
-                DISPLAY WS-ERR-MESS-8 LINE 23 BEEP
+                DISPLAY WS-ERR-MESS-8 LINE 23 BELL
                         WS-ERR-MESS-9 LINE 24 POSITION 1
-                        ACCEPT WS-DATA-OK LINE 24 POSITION 40 NO BEEP
+                        ACCEPT WS-DATA-OK LINE 24 POSITION 40 NO BELL
                                OFF
                         CLOSE GLTEMPF
                               GLJRNLF
            ELSE PERFORM P310-COPY-RECORD
+                PERFORM P305-INCR-VOUCHERNO
                 DISPLAY WS-MESS-2 LINE 24 POSITION 1
                 DISPLAY WS-MESS-3 LINE 24 POSITION 45
-                ACCEPT WS-DATA-OK LINE 24 POSITION 80 NO BEEP OFF.
+                ACCEPT WS-DATA-OK LINE 24 POSITION 80 NO BELL OFF.
+      *
+      *  Advance the auto-assigned voucher number sequence so the
+      *      next voucher entered is offered the next number
+      *
+       P305-INCR-VOUCHERNO.
+           ADD 1 TO GLSP-NEXT-VOUCHERNO.
+           MOVE WS-NEXT-SEQNO TO GLSP-NEXT-SEQNO.
+           REWRITE GLSP-RECORD.
       *
        P310-COPY-RECORD.
            CLOSE GLTEMPF.
@@ -388,7 +529,7 @@
            IF   GLTP-OVERWRITE = "Y"
                 PERFORM P330-REWRITE-RECORD.
            CLOSE GLJRNLF.
-           OPEN EXTEND GLJRNLF.
+           OPEN I-O GLJRNLF.
            MOVE GLTP-REC TO GLJR-RECORD.
            PERFORM P560-WRITE-GLJR.
            PERFORM P350-UPDATE-MAST.
@@ -420,7 +561,7 @@
            READ GLSYSPF RECORD.
       *
        P520-READ-GLJR.
-           READ GLJRNLF RECORD AT END MOVE "Y" TO WS-EOF.
+           READ GLJRNLF NEXT RECORD AT END MOVE "Y" TO WS-EOF.
       *
        P530-READ-MAST.
            MOVE "Y" TO WS-MAS-VALID
@@ -435,9 +576,18 @@
       *
        P560-WRITE-GLJR.
            WRITE GLJR-RECORD.
+      *
+      *
+      *  A voided line keeps its key (VOUCHERNO/SEQNO may not change
+      *      on a REWRITE of an indexed record) - only the content
+      *      is cleared and the line is flagged void
       *
        P570-REWRITE-GLJR.
-           REWRITE GLJR-RECORD FROM SPACE.
+           MOVE SPACE TO GLJR-PARTICULAR GLJR-SOURCE.
+           MOVE 0     TO GLJR-VOUCHERDT GLJR-AMOUNT GLJR-ACCTNO
+                         GLJR-SYSDATE.
+           MOVE "V"   TO GLJR-STATUS.
+           REWRITE GLJR-RECORD.
       *
        P580-REWRITE-MAST.
             REWRITE GLMA-RECORD INVALID KEY
@@ -447,4 +597,4 @@
        P999-END.
            CLOSE GLMASTF.
            STOP RUN.
-
\ No newline at end of file
+
\ No newline at end of file
